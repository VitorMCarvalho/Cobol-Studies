@@ -13,22 +13,50 @@
            77 WS-NOTA1 PIC 9(2)V99 VALUES ZEROS.
            77 WS-NOTA2 PIC 9(2)V99 VALUES ZEROS.
            77 WS-NOTA3 PIC 9(2)V99 VALUES ZEROS.
+           77 WS-PESO1 PIC 9(1) VALUES ZEROS.
+           77 WS-PESO2 PIC 9(1) VALUES ZEROS.
+           77 WS-PESO3 PIC 9(1) VALUES ZEROS.
+           77 WS-SOMA-PESOS PIC 9(2) VALUES ZEROS.
+           77 WS-MEDIA-FINAL PIC 9(2)V99 VALUES ZEROS.
 
        PROCEDURE DIVISION.
            ACCEPT WS-NOTA1.
            ACCEPT WS-NOTA2.
-           COMPUTE WS-NOTA3 = (WS-NOTA1 + WS-NOTA2) /2.
-           DISPLAY "(" WS-NOTA1 " + " WS-NOTA2 ")/2 = " WS-NOTA3.
+           ACCEPT WS-NOTA3.
+
+           DISPLAY "DIGITE O PESO DA NOTA 1".
+           ACCEPT WS-PESO1.
+           DISPLAY "DIGITE O PESO DA NOTA 2".
+           ACCEPT WS-PESO2.
+           DISPLAY "DIGITE O PESO DA NOTA 3".
+           ACCEPT WS-PESO3.
+
+           COMPUTE WS-SOMA-PESOS = WS-PESO1 + WS-PESO2 + WS-PESO3.
+
+           IF WS-SOMA-PESOS = ZEROS
+               DISPLAY "SOMA DOS PESOS NAO PODE SER ZERO"
+           ELSE
+               COMPUTE WS-MEDIA-FINAL =
+                   ((WS-NOTA1 * WS-PESO1) + (WS-NOTA2 * WS-PESO2) +
+                    (WS-NOTA3 * WS-PESO3)) / WS-SOMA-PESOS
+               DISPLAY "MEDIA PONDERADA = " WS-MEDIA-FINAL
       * EVALUEATE EH O SWITCH-CASE
-           EVALUATE WS-NOTA3
+               EVALUATE WS-MEDIA-FINAL
       * O THRU TEM QUE ESTAR EM ORDEM CRESCENTE
-               WHEN 6 THRU 10
-                   DISPLAY "APROVADO"
-               WHEN 0 THRU 5,99
-                   DISPLAY "REPROVADO"
-               WHEN OTHER
-                   DISPLAY "NAO PROGRAMADO"
-           END-EVALUATE.
+                   WHEN 9 THRU 10
+                       DISPLAY "CONCEITO A"
+                   WHEN 7 THRU 8,99
+                       DISPLAY "CONCEITO B"
+                   WHEN 5 THRU 6,99
+                       DISPLAY "CONCEITO C"
+                   WHEN 3 THRU 4,99
+                       DISPLAY "CONCEITO D"
+                   WHEN 0 THRU 2,99
+                       DISPLAY "CONCEITO F"
+                   WHEN OTHER
+                       DISPLAY "NAO PROGRAMADO"
+               END-EVALUATE
+           END-IF.
 
            STOP RUN.
        END PROGRAM PROG08.
