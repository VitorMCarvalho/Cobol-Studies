@@ -9,11 +9,23 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT TABUADA-IMPRESSA ASSIGN TO "TABUADA"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-FS-TABUADA.
        DATA DIVISION.
+           FILE SECTION.
+           FD  TABUADA-IMPRESSA
+               LABEL RECORD IS STANDARD.
+           01  TAB-LINHA PIC X(80).
+
        WORKING-STORAGE SECTION.
            77 WS-NUMERO PIC 9(3)V99 VALUES ZEROS.
-           77 WS-ITERATOR PIC 9(2) VALUE 1.
-           77 WS-RESULTADO PIC 9(2) VALUES ZEROS.
+           77 WS-LIMITE PIC 9(3) VALUE 10.
+           77 WS-ITERATOR PIC 9(3) VALUE 1.
+           77 WS-RESULTADO PIC 9(6)V99 VALUES ZEROS.
+           77 WS-FS-TABUADA PIC X(2) VALUE "00".
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
 
@@ -28,14 +40,24 @@
            DISPLAY "DIGITE O NUMERO".
            ACCEPT WS-NUMERO.
 
+           DISPLAY "DIGITE ATE QUANTAS VEZES (LIMITE DA TABUADA)".
+           ACCEPT WS-LIMITE.
+
+           OPEN OUTPUT TABUADA-IMPRESSA.
+
        0200-PROCESSAR.
            PERFORM VARYING WS-ITERATOR FROM 1 BY 1
-                               UNTIL WS-ITERATOR > 10
+                               UNTIL WS-ITERATOR > WS-LIMITE
                COMPUTE WS-RESULTADO = (WS-NUMERO * WS-ITERATOR)
                DISPLAY WS-RESULTADO
+               MOVE SPACES TO TAB-LINHA
+               STRING WS-NUMERO " X " WS-ITERATOR " = " WS-RESULTADO
+                   DELIMITED BY SIZE INTO TAB-LINHA
+               WRITE TAB-LINHA
       *    ADD 1 TO WS-ITERATOR
            END-PERFORM.
        0200-PROCESSAR-FIM.
        0300-FINALIZAR.
+           CLOSE TABUADA-IMPRESSA.
            DISPLAY "FINAL DE PROCESSAMENTO/FECHAMENTO DE ARQUIVOS".
        END PROGRAM PROG13.
