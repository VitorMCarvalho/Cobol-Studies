@@ -7,33 +7,73 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 WRK-MESES-EXTENSO.
-           02 FILLER PIC X(3) VALUE "JAN".
-           02 FILLER PIC X(3) VALUE "FEV".
-           02 FILLER PIC X(3) VALUE "MAR".
-           02 FILLER PIC X(3) VALUE "ABR".
-           02 FILLER PIC X(3) VALUE "MAI".
-           02 FILLER PIC X(3) VALUE "JUN".
-           02 FILLER PIC X(3) VALUE "JUL".
-           02 FILLER PIC X(3) VALUE "AGO".
-           02 FILLER PIC X(3) VALUE "SET".
-           02 FILLER PIC X(3) VALUE "OUT".
-           02 FILLER PIC X(3) VALUE "NOV".
-           02 FILLER PIC X(3) VALUE "DEZ".
+           02 FILLER PIC X(3).
+           02 FILLER PIC X(3).
+           02 FILLER PIC X(3).
+           02 FILLER PIC X(3).
+           02 FILLER PIC X(3).
+           02 FILLER PIC X(3).
+           02 FILLER PIC X(3).
+           02 FILLER PIC X(3).
+           02 FILLER PIC X(3).
+           02 FILLER PIC X(3).
+           02 FILLER PIC X(3).
+           02 FILLER PIC X(3).
        01 WRK-MESS REDEFINES WRK-MESES-EXTENSO.
            02 WRK-MES PIC X(3) OCCURS 12 TIMES.
 
+       01 WRK-MESES-COMPLETO.
+           02 WRK-MES-COMPLETO PIC X(9) OCCURS 12 TIMES.
+
        01 WRK-DATA.
            02 WRK-ANOYS PIC 9(4) VALUE ZEROS.
            02 WRK-MESSYS PIC 9(2) VALUE ZEROS.
            02 WRK-DIASYS PIC 9(2) VALUE ZEROS.
+
+       77 WRK-TIPO-MES PIC X(1) VALUE "A".
+           88 MES-ABREVIADO VALUE "A".
+           88 MES-COMPLETO VALUE "C".
        PROCEDURE DIVISION.
            ACCEPT WRK-DATA FROM DATE YYYYMMDD.
            PERFORM 0400-MONTAMES.
-           DISPLAY "DATA: " WRK-DIASYS " DE " WRK-MES(WRK-MESSYS)
-           " DE " WRK-ANOYS.
+
+           DISPLAY "MES ABREVIADO (A) OU COMPLETO (C)".
+           ACCEPT WRK-TIPO-MES.
+
+           IF MES-COMPLETO
+               DISPLAY "DATA: " WRK-DIASYS " DE "
+                   WRK-MES-COMPLETO(WRK-MESSYS) " DE " WRK-ANOYS
+           ELSE
+               DISPLAY "DATA: " WRK-DIASYS " DE " WRK-MES(WRK-MESSYS)
+               " DE " WRK-ANOYS
+           END-IF.
            STOP RUN.
 
        0400-MONTAMES.
+           MOVE "JAN" TO WRK-MES(1).
+           MOVE "FEV" TO WRK-MES(2).
+           MOVE "MAR" TO WRK-MES(3).
+           MOVE "ABR" TO WRK-MES(4).
+           MOVE "MAI" TO WRK-MES(5).
+           MOVE "JUN" TO WRK-MES(6).
+           MOVE "JUL" TO WRK-MES(7).
+           MOVE "AGO" TO WRK-MES(8).
+           MOVE "SET" TO WRK-MES(9).
+           MOVE "OUT" TO WRK-MES(10).
+           MOVE "NOV" TO WRK-MES(11).
+           MOVE "DEZ" TO WRK-MES(12).
 
+           MOVE "JANEIRO" TO WRK-MES-COMPLETO(1).
+           MOVE "FEVEREIRO" TO WRK-MES-COMPLETO(2).
+           MOVE "MARCO" TO WRK-MES-COMPLETO(3).
+           MOVE "ABRIL" TO WRK-MES-COMPLETO(4).
+           MOVE "MAIO" TO WRK-MES-COMPLETO(5).
+           MOVE "JUNHO" TO WRK-MES-COMPLETO(6).
+           MOVE "JULHO" TO WRK-MES-COMPLETO(7).
+           MOVE "AGOSTO" TO WRK-MES-COMPLETO(8).
+           MOVE "SETEMBRO" TO WRK-MES-COMPLETO(9).
+           MOVE "OUTUBRO" TO WRK-MES-COMPLETO(10).
+           MOVE "NOVEMBRO" TO WRK-MES-COMPLETO(11).
+           MOVE "DEZEMBRO" TO WRK-MES-COMPLETO(12).
 
        END PROGRAM PROG16.
