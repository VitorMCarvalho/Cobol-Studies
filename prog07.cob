@@ -13,17 +13,39 @@
            77 WS-NOTA1 PIC 9(2)V99 VALUES ZEROS.
            77 WS-NOTA2 PIC 9(2)V99 VALUES ZEROS.
            77 WS-NOTA3 PIC 9(2)V99 VALUES ZEROS.
+           77 WS-PESO1 PIC 9(1) VALUES ZEROS.
+           77 WS-PESO2 PIC 9(1) VALUES ZEROS.
+           77 WS-PESO3 PIC 9(1) VALUES ZEROS.
+           77 WS-SOMA-PESOS PIC 9(2) VALUES ZEROS.
+           77 WS-MEDIA-FINAL PIC 9(2)V99 VALUES ZEROS.
 
        PROCEDURE DIVISION.
            ACCEPT WS-NOTA1.
            ACCEPT WS-NOTA2.
-           COMPUTE WS-NOTA3 = (WS-NOTA1 + WS-NOTA2) /2.
-           DISPLAY "(" WS-NOTA1 " + " WS-NOTA2 ")/2 = " WS-NOTA3.
-           IF WS-NOTA3 >= 6 THEN
-      * IF O "THEN" EH OPCIONAL
-               DISPLAY "APROVADO"
+           ACCEPT WS-NOTA3.
+
+           DISPLAY "DIGITE O PESO DA NOTA 1".
+           ACCEPT WS-PESO1.
+           DISPLAY "DIGITE O PESO DA NOTA 2".
+           ACCEPT WS-PESO2.
+           DISPLAY "DIGITE O PESO DA NOTA 3".
+           ACCEPT WS-PESO3.
+
+           COMPUTE WS-SOMA-PESOS = WS-PESO1 + WS-PESO2 + WS-PESO3.
+
+           IF WS-SOMA-PESOS = ZEROS
+               DISPLAY "SOMA DOS PESOS NAO PODE SER ZERO"
            ELSE
-               DISPLAY "REPROVADO"
+               COMPUTE WS-MEDIA-FINAL =
+                   ((WS-NOTA1 * WS-PESO1) + (WS-NOTA2 * WS-PESO2) +
+                    (WS-NOTA3 * WS-PESO3)) / WS-SOMA-PESOS
+               DISPLAY "MEDIA PONDERADA = " WS-MEDIA-FINAL
+               IF WS-MEDIA-FINAL >= 6 THEN
+      * IF O "THEN" EH OPCIONAL
+                   DISPLAY "APROVADO"
+               ELSE
+                   DISPLAY "REPROVADO"
+               END-IF
            END-IF.
 
            STOP RUN.
