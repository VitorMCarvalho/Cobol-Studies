@@ -4,12 +4,28 @@
       * VARIAVEL DE NIVEL 88 -> booleana
       ***************************
        ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT ACESSO-LOG ASSIGN TO "ACESSOLOG"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-FS-ACESSO.
        DATA DIVISION.
+           FILE SECTION.
+           FD  ACESSO-LOG
+               LABEL RECORD IS STANDARD.
+           01  ACS-LINHA PIC X(80).
+
        WORKING-STORAGE SECTION.
            77 WS-USUARIO PIC X(20) VALUES SPACES.
            77 WS-NIVEL PIC 9(2) VALUES ZEROS.
                88 ADM VALUE 01.
                88 USER VALUE 02.
+               88 SUPERVISOR VALUE 03.
+               88 AUDITOR VALUE 04.
+           77 WS-FS-ACESSO PIC X(2) VALUE "00".
+           77 WS-ACS-DATA PIC 9(8).
+           77 WS-ACS-HORA PIC 9(8).
+           77 WS-ACS-RESULTADO PIC X(12).
       * QUANDO EH SETADO O VALOR DA VAR 88 NA VAR DE NIVEL, O NIVEL
       * RECEBE TRUE NESSE VALOR
        PROCEDURE DIVISION.
@@ -21,11 +37,46 @@
 
            IF ADM
                DISPLAY "EH ADM"
+               MOVE "ADM" TO WS-ACS-RESULTADO
            ELSE
                IF USER
                    DISPLAY "EH USUARIO"
+                   MOVE "USER" TO WS-ACS-RESULTADO
+               ELSE
+                   IF SUPERVISOR
+                       DISPLAY "EH SUPERVISOR"
+                       MOVE "SUPERVISOR" TO WS-ACS-RESULTADO
+                   ELSE
+                       IF AUDITOR
+                           DISPLAY "EH AUDITOR"
+                           MOVE "AUDITOR" TO WS-ACS-RESULTADO
+                       ELSE
+                           DISPLAY "NIVEL DESCONHECIDO"
+                           MOVE "DESCONHECIDO" TO WS-ACS-RESULTADO
+                       END-IF
+                   END-IF
                END-IF
            END-IF.
 
+           PERFORM 9500-ACESSO-REGISTRAR.
+
            STOP RUN.
+
+       9500-ACESSO-REGISTRAR.
+           ACCEPT WS-ACS-DATA FROM DATE YYYYMMDD.
+           ACCEPT WS-ACS-HORA FROM TIME.
+
+           OPEN EXTEND ACESSO-LOG.
+           IF WS-FS-ACESSO NOT = "00"
+               OPEN OUTPUT ACESSO-LOG
+           END-IF.
+
+           MOVE SPACES TO ACS-LINHA.
+           STRING WS-USUARIO " " WS-ACS-DATA " " WS-ACS-HORA " "
+               "NIVEL=" WS-NIVEL " " WS-ACS-RESULTADO
+               DELIMITED BY SIZE INTO ACS-LINHA.
+           WRITE ACS-LINHA.
+
+           CLOSE ACESSO-LOG.
+
        END PROGRAM PROGRAM-09.
