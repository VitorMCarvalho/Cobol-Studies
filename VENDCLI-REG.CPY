@@ -0,0 +1,9 @@
+      *****************************************
+      * VENDCLI-REG.CPY - LAYOUT DO REGISTRO DE VENDAS POR CLIENTE
+      *****************************************
+       01  VDC-REGISTRO.
+           05 VDC-CHAVE.
+               10 VDC-CODIGO PIC 9(6).
+               10 VDC-ANO PIC 9(4).
+               10 VDC-MES PIC 9(2).
+           05 VDC-VALOR PIC 9(8)V99.
