@@ -27,9 +27,28 @@
        0200-PROCESSAR.
            ADD 1 TO WS-QTD.
            ADD WS-VENDAS TO WS-ACUM.
+
+           IF WS-QTD = 1
+               MOVE WS-VENDAS TO WS-MIN
+               MOVE WS-VENDAS TO WS-MAX
+           ELSE
+               IF WS-VENDAS < WS-MIN
+                   MOVE WS-VENDAS TO WS-MIN
+               END-IF
+               IF WS-VENDAS > WS-MAX
+                   MOVE WS-VENDAS TO WS-MAX
+               END-IF
+           END-IF.
+
+           DIVIDE WS-ACUM BY WS-QTD GIVING WS-MEDIA.
+           DISPLAY "MEDIA ATE AGORA: " WS-MEDIA " MIN: " WS-MIN
+               " MAX: " WS-MAX.
+
            ACCEPT WS-VENDAS.
 
        0300-FINALIZAR.
            DISPLAY "ACUMULADO: " WS-ACUM
+           DISPLAY "MEDIA FINAL: " WS-MEDIA
+           DISPLAY "MENOR VENDA: " WS-MIN " MAIOR VENDA: " WS-MAX
            DISPLAY "FINAL DE PROCESSAMENTO/FECHAMENTO DE ARQUIVOS".
        END PROGRAM PROG13.
