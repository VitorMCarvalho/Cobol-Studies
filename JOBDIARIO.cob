@@ -0,0 +1,85 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOBDIARIO.
+      *************************************
+      *OBJETIVO: JOB QUE ENCADEIA A CARGA EM LOTE DO CADASTRO DE
+      *CLIENTES E A CAPTURA DE VENDAS/RECONCILIACAO DO DIA EM UMA
+      *UNICA EXECUCAO, GRAVANDO UM LOG DE CONCLUSAO DE CADA ETAPA.
+      *A ETAPA DE CLIENTES RODA SEM INTERVENCAO (CHAMA CLIENTES EM
+      *MODO BATCH, CARREGANDO TRANCLI); A ETAPA DE VENDAS AINDA
+      *EXIGE UM OPERADOR NO CONSOLE PARA DIGITAR OS LANCAMENTOS DO
+      *DIA E O TOTAL DE CONTROLE.
+      *************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT LOG-DIARIO ASSIGN TO "LOGDIARIO"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FS-LOG.
+       DATA DIVISION.
+           FILE SECTION.
+           FD  LOG-DIARIO
+               LABEL RECORD IS STANDARD.
+           01  LOG-LINHA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           77 WS-FS-LOG PIC X(2) VALUE "00".
+           77 WS-LOG-DATA PIC X(8).
+           77 WS-LOG-HORA PIC X(8).
+           77 WS-LOG-MSG PIC X(60).
+           77 WS-MODO-CLIENTES PIC X(10) VALUE "BATCH".
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+           PERFORM 1000-INICIAR.
+           PERFORM 2000-EXECUTAR-CLIENTES.
+           PERFORM 3000-EXECUTAR-VENDAS.
+           PERFORM 9000-FINALIZAR.
+
+           STOP RUN.
+
+       1000-INICIAR.
+           OPEN OUTPUT LOG-DIARIO.
+           MOVE "INICIO DO JOB DIARIO" TO WS-LOG-MSG.
+           PERFORM 9100-GRAVAR-LOG.
+
+       2000-EXECUTAR-CLIENTES.
+           MOVE "INICIO - CARGA EM LOTE DE CLIENTES" TO WS-LOG-MSG.
+           PERFORM 9100-GRAVAR-LOG.
+
+           CALL "CLIENTES" USING WS-MODO-CLIENTES.
+
+           MOVE "FIM - CARGA EM LOTE DE CLIENTES" TO WS-LOG-MSG.
+           PERFORM 9100-GRAVAR-LOG.
+
+       3000-EXECUTAR-VENDAS.
+           MOVE "INICIO - CAPTURA DE VENDAS E RECONCILIACAO" TO
+               WS-LOG-MSG.
+           PERFORM 9100-GRAVAR-LOG.
+
+           CALL "PROJETO5".
+
+           MOVE "FIM - CAPTURA DE VENDAS E RECONCILIACAO" TO WS-LOG-MSG.
+           PERFORM 9100-GRAVAR-LOG.
+
+       9000-FINALIZAR.
+           MOVE "JOB DIARIO CONCLUIDO COM SUCESSO" TO WS-LOG-MSG.
+           PERFORM 9100-GRAVAR-LOG.
+
+           CLOSE LOG-DIARIO.
+
+           DISPLAY "JOB DIARIO CONCLUIDO - VER LOGDIARIO".
+
+       9100-GRAVAR-LOG.
+           ACCEPT WS-LOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT WS-LOG-HORA FROM TIME.
+
+           MOVE SPACES TO LOG-LINHA.
+           STRING WS-LOG-DATA " " WS-LOG-HORA " " WS-LOG-MSG
+               DELIMITED BY SIZE INTO LOG-LINHA.
+           WRITE LOG-LINHA.
+
+       END PROGRAM JOBDIARIO.
