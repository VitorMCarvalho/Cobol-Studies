@@ -0,0 +1,77 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIEXTR.
+      *********************************
+      * OBJETIVO: EXTRACAO NOTURNA DO CADASTRO DE CLIENTES PARA UM
+      *           ARQUIVO SEQUENCIAL DE LARGURA FIXA (DOWNSTREAM)
+      * AUTHOR  : VITOR
+      *********************************
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT CADASTRO-CLIENTES ASSIGN TO "CADCLI"
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS SEQUENTIAL
+                       RECORD KEY IS CLI-CODIGO
+                       FILE STATUS IS WS-FS-CADCLI.
+
+                   SELECT EXTRATO-CLIENTES ASSIGN TO "EXTCLI"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-FS-EXTCLI.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD  CADASTRO-CLIENTES
+               LABEL RECORD IS STANDARD.
+               COPY "CLIENTE-REG.CPY".
+
+           FD  EXTRATO-CLIENTES
+               LABEL RECORD IS STANDARD.
+           01  EXT-LINHA PIC X(120).
+
+           WORKING-STORAGE SECTION.
+               77 WS-FS-CADCLI PIC X(2) VALUE "00".
+               77 WS-FS-EXTCLI PIC X(2) VALUE "00".
+               77 WS-CONT-EXTRAIDOS PIC 9(6) VALUE ZEROS.
+               77 WS-CONT-EDITADO PIC Z(5)9.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 1000-INICIAR.
+           PERFORM 2000-PROCESSAR UNTIL WS-FS-CADCLI NOT = "00".
+           PERFORM 3000-FINALIZAR.
+
+           STOP RUN.
+
+       1000-INICIAR.
+           OPEN INPUT CADASTRO-CLIENTES.
+           OPEN OUTPUT EXTRATO-CLIENTES.
+
+           READ CADASTRO-CLIENTES NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-FS-CADCLI
+           END-READ.
+
+       2000-PROCESSAR.
+           IF CLI-ATIVO-SIM
+               MOVE SPACES TO EXT-LINHA
+               STRING CLI-CODIGO " " CLI-NOME " " CLI-CPF " "
+                   CLI-ENDERECO " " CLI-TELEFONE
+                   DELIMITED BY SIZE INTO EXT-LINHA
+               WRITE EXT-LINHA
+               ADD 1 TO WS-CONT-EXTRAIDOS
+           END-IF.
+
+           READ CADASTRO-CLIENTES NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-FS-CADCLI
+           END-READ.
+
+       3000-FINALIZAR.
+           CLOSE CADASTRO-CLIENTES.
+           CLOSE EXTRATO-CLIENTES.
+
+           MOVE WS-CONT-EXTRAIDOS TO WS-CONT-EDITADO.
+           DISPLAY "CLIENTES EXTRAIDOS PARA O ARQUIVO EXTCLI: "
+               WS-CONT-EDITADO.
+
+       END PROGRAM CLIEXTR.
