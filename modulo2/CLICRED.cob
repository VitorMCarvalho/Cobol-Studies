@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLICRED.
+      *********************************
+      * OBJETIVO: RELATORIO DE CLIENTES QUE ULTRAPASSARAM O LIMITE
+      *           DE CREDITO NO MES, CRUZANDO O CADASTRO DE CLIENTES
+      *           COM O DETALHE DE VENDAS POR CLIENTE (VENDCLI)
+      * AUTHOR  : VITOR
+      *********************************
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT CADASTRO-CLIENTES ASSIGN TO "CADCLI"
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS SEQUENTIAL
+                       RECORD KEY IS CLI-CODIGO
+                       FILE STATUS IS WS-FS-CADCLI.
+
+                   SELECT VENDAS-CLIENTE ASSIGN TO "VENDCLI"
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS DYNAMIC
+                       RECORD KEY IS VDC-CHAVE
+                       FILE STATUS IS WS-FS-VENDCLI.
+
+                   SELECT RELATORIO-CREDITO ASSIGN TO "RELCRED"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-FS-RELCRED.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD  CADASTRO-CLIENTES
+               LABEL RECORD IS STANDARD.
+               COPY "CLIENTE-REG.CPY".
+
+           FD  VENDAS-CLIENTE
+               LABEL RECORD IS STANDARD.
+               COPY "VENDCLI-REG.CPY".
+
+           FD  RELATORIO-CREDITO
+               LABEL RECORD IS STANDARD.
+           01  CRD-LINHA PIC X(80).
+
+           WORKING-STORAGE SECTION.
+               77 WS-FS-CADCLI PIC X(2) VALUE "00".
+               77 WS-FS-VENDCLI PIC X(2) VALUE "00".
+               77 WS-FS-RELCRED PIC X(2) VALUE "00".
+               77 WS-MES-APURACAO PIC 9(2).
+               77 WS-ANO-APURACAO PIC 9(4).
+               77 WS-CONT-EXCEDIDOS PIC 9(6) VALUE ZEROS.
+               77 WS-CONT-EDITADO PIC Z(5)9.
+               77 WS-EXCESSO PIC 9(8)V99.
+               77 WS-LIMITE-EDITADO PIC Z(6)9,99.
+               77 WS-VENDIDO-EDITADO PIC Z(6)9,99.
+               77 WS-EXCESSO-EDITADO PIC Z(6)9,99.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 1000-INICIAR.
+           PERFORM 2000-PROCESSAR UNTIL WS-FS-CADCLI NOT = "00".
+           PERFORM 3000-FINALIZAR.
+
+           STOP RUN.
+
+       1000-INICIAR.
+           DISPLAY "DIGITE O ANO A APURAR (EX: 2026)".
+           ACCEPT WS-ANO-APURACAO.
+
+           DISPLAY "DIGITE O MES A APURAR (1 A 12)".
+           ACCEPT WS-MES-APURACAO.
+
+           OPEN INPUT CADASTRO-CLIENTES.
+           OPEN INPUT VENDAS-CLIENTE.
+           OPEN OUTPUT RELATORIO-CREDITO.
+
+           MOVE "RELATORIO DE CLIENTES ACIMA DO LIMITE DE CREDITO"
+               TO CRD-LINHA.
+           WRITE CRD-LINHA.
+           STRING "CODIGO NOME                      LIMITE      "
+               "VENDIDO     EXCESSO" DELIMITED BY SIZE INTO CRD-LINHA.
+           WRITE CRD-LINHA.
+
+           READ CADASTRO-CLIENTES NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-FS-CADCLI
+           END-READ.
+
+       2000-PROCESSAR.
+           MOVE CLI-CODIGO TO VDC-CODIGO.
+           MOVE WS-ANO-APURACAO TO VDC-ANO.
+           MOVE WS-MES-APURACAO TO VDC-MES.
+
+           IF CLI-ATIVO-SIM
+               READ VENDAS-CLIENTE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF VDC-VALOR > CLI-LIMITE-CREDITO
+                           PERFORM 2100-GRAVAR-EXCECAO
+                       END-IF
+               END-READ
+           END-IF.
+
+           READ CADASTRO-CLIENTES NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-FS-CADCLI
+           END-READ.
+
+       2100-GRAVAR-EXCECAO.
+           COMPUTE WS-EXCESSO = VDC-VALOR - CLI-LIMITE-CREDITO.
+           MOVE CLI-LIMITE-CREDITO TO WS-LIMITE-EDITADO.
+           MOVE VDC-VALOR TO WS-VENDIDO-EDITADO.
+           MOVE WS-EXCESSO TO WS-EXCESSO-EDITADO.
+
+           MOVE SPACES TO CRD-LINHA.
+           STRING CLI-CODIGO " " CLI-NOME " " WS-LIMITE-EDITADO " "
+               WS-VENDIDO-EDITADO " " WS-EXCESSO-EDITADO
+               DELIMITED BY SIZE INTO CRD-LINHA.
+           WRITE CRD-LINHA.
+           ADD 1 TO WS-CONT-EXCEDIDOS.
+
+       3000-FINALIZAR.
+           MOVE WS-CONT-EXCEDIDOS TO WS-CONT-EDITADO.
+           STRING "TOTAL DE CLIENTES ACIMA DO LIMITE: " WS-CONT-EDITADO
+               DELIMITED BY SIZE INTO CRD-LINHA.
+           WRITE CRD-LINHA.
+
+           CLOSE CADASTRO-CLIENTES.
+           CLOSE VENDAS-CLIENTE.
+           CLOSE RELATORIO-CREDITO.
+
+           DISPLAY "RELATORIO GRAVADO NO ARQUIVO RELCRED. CLIENTES "
+               "ACIMA DO LIMITE: " WS-CONT-EDITADO.
+
+       END PROGRAM CLICRED.
