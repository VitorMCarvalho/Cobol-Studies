@@ -9,13 +9,183 @@
                SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
 
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT CADASTRO-CLIENTES ASSIGN TO "CADCLI"
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS DYNAMIC
+                       RECORD KEY IS CLI-CODIGO
+                       LOCK MODE IS MANUAL
+                       FILE STATUS IS WS-FS-CADCLI.
+
+                   SELECT RELATORIO-CLIENTES ASSIGN TO "RELCLI"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-FS-RELCLI.
+
+                   SELECT AUDITORIA-LOG ASSIGN TO "AUDITLOG"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-FS-AUDIT.
+
+                   SELECT CHECKPOINT-RELATORIO ASSIGN TO "CKPTCLI"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-FS-CKPT.
+
+                   SELECT RELATORIO-CSV ASSIGN TO "RELCLI.CSV"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-FS-RELCSV.
+
+                   SELECT VENDAS-CLIENTE ASSIGN TO "VENDCLI"
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS SEQUENTIAL
+                       RECORD KEY IS VDC-CHAVE
+                       FILE STATUS IS WS-FS-VENDCLI.
+
+                   SELECT ARQ-ORDENACAO ASSIGN TO "SORTWK1".
+
+                   SELECT TRANSACOES-CLIENTES ASSIGN TO "TRANCLI"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-FS-TRANCLI.
+
        DATA DIVISION.
+           FILE SECTION.
+           FD  CADASTRO-CLIENTES
+               LABEL RECORD IS STANDARD.
+               COPY "CLIENTE-REG.CPY".
+
+           FD  RELATORIO-CLIENTES
+               LABEL RECORD IS STANDARD.
+           01  REL-LINHA PIC X(80).
+
+           FD  AUDITORIA-LOG
+               LABEL RECORD IS STANDARD.
+           01  AUD-LINHA PIC X(80).
+
+           FD  CHECKPOINT-RELATORIO
+               LABEL RECORD IS STANDARD.
+           01  CKPT-LINHA.
+               05 CKPT-CODIGO PIC 9(6).
+               05 CKPT-CONTADOR PIC 9(6).
+
+           FD  RELATORIO-CSV
+               LABEL RECORD IS STANDARD.
+           01  CSV-LINHA PIC X(120).
+
+           FD  VENDAS-CLIENTE
+               LABEL RECORD IS STANDARD.
+               COPY "VENDCLI-REG.CPY".
+
+           SD  ARQ-ORDENACAO.
+           01  SRT-REGISTRO.
+               05 SRT-TOTAL PIC 9(8)V99.
+               05 SRT-CODIGO PIC 9(6).
+
+           FD  TRANSACOES-CLIENTES
+               LABEL RECORD IS STANDARD.
+           01  TRN-REGISTRO.
+               05 TRN-CODIGO PIC 9(6).
+               05 TRN-NOME PIC X(30).
+               05 TRN-CPF PIC 9(11).
+               05 TRN-ENDERECO PIC X(40).
+               05 TRN-TELEFONE PIC X(15).
+               05 TRN-CEP PIC 9(8).
+               05 TRN-LIMITE-CREDITO PIC 9(8)V99.
 
            WORKING-STORAGE SECTION.
                77 WS-OPCAO PIC X(1).
                77 WS-MODULO PIC X(20).
                77 WS-TECLA PIC X(1).
                77 WS-OPCAO-RELATORIO PIC X(1).
+               77 WS-FS-CADCLI PIC X(2) VALUE "00".
+               77 WS-CONFIRMA PIC X(1).
+               77 WS-OLD-NOME PIC X(30).
+               77 WS-OLD-CPF PIC 9(11).
+               77 WS-OLD-ENDERECO PIC X(40).
+               77 WS-OLD-TELEFONE PIC X(15).
+               77 WS-OLD-LIMITE PIC 9(8)V99.
+               77 WS-OLD-CEP PIC 9(8).
+               77 WS-CEP-SITUACAO PIC X(1).
+                   88 CEP-VALIDO VALUE "S".
+                   88 CEP-INVALIDO VALUE "N".
+               01 WS-CEP-DIGITADO PIC X(8).
+               01 WS-CEP-CARACTERES REDEFINES WS-CEP-DIGITADO.
+                   05 WS-CEP-CHAR PIC X OCCURS 8 TIMES.
+               77 WS-CEP-I PIC 9(2).
+               77 WS-FS-RELCLI PIC X(2) VALUE "00".
+               77 WS-CONT-CLIENTES PIC 9(6) VALUE ZEROS.
+               77 WS-CONT-EDITADO PIC Z(5)9.
+               77 WS-FS-AUDIT PIC X(2) VALUE "00".
+               77 WS-USUARIO PIC X(10) VALUE SPACES.
+               77 WS-AUD-ACAO PIC X(10).
+               77 WS-AUD-DATA PIC 9(8).
+               77 WS-AUD-HORA PIC 9(8).
+               77 WS-MODO-EXECUCAO PIC X(10).
+               77 WS-FS-TRANCLI PIC X(2) VALUE "00".
+               77 WS-CONT-TRANSACOES PIC 9(6) VALUE ZEROS.
+               77 WS-NIVEL-ACESSO PIC 9(2) VALUE ZEROS.
+                   88 NIVEL-ADM VALUE 01.
+                   88 NIVEL-USER VALUE 02.
+                   88 NIVEL-SUPERVISOR VALUE 03.
+                   88 NIVEL-AUDITOR VALUE 04.
+               01 WS-CPF-NUM PIC 9(11).
+               01 WS-CPF-DIGITOS REDEFINES WS-CPF-NUM.
+                   05 WS-CPF-DIGITO PIC 9 OCCURS 11 TIMES.
+               77 WS-CPF-SOMA PIC 9(4).
+               77 WS-CPF-SOMA2 PIC 9(4).
+               77 WS-CPF-QUOC PIC 9(4).
+               77 WS-CPF-RESTO PIC 9(2).
+               77 WS-CPF-RESTO2 PIC 9(2).
+               77 WS-CPF-DV1 PIC 9.
+               77 WS-CPF-DV2 PIC 9.
+               77 WS-CPF-I PIC 9(2).
+               77 WS-CPF-SITUACAO PIC X(1).
+                   88 CPF-VALIDO VALUE "S".
+                   88 CPF-INVALIDO VALUE "N".
+               77 WS-CPF-REPETIDO-SW PIC X(1).
+                   88 CPF-REPETIDO VALUE "S".
+                   88 CPF-NAO-REPETIDO VALUE "N".
+               77 WS-FS-CKPT PIC X(2) VALUE "00".
+               77 WS-CKPT-CODIGO PIC 9(6) VALUE ZEROS.
+               77 WS-CKPT-QUOC PIC 9(6).
+               77 WS-CKPT-RESTO PIC 9(6).
+               77 WS-FS-RELCSV PIC X(2) VALUE "00".
+               77 WS-FS-VENDCLI PIC X(2) VALUE "00".
+               77 WS-TOP-N PIC 9(3).
+               77 WS-RANKING-POS PIC 9(3).
+               77 WS-TOTAL-CLIENTE-ATUAL PIC 9(8)V99.
+               77 WS-CODIGO-CLIENTE-ATUAL PIC 9(6).
+               77 WS-TOTAL-EDITADO-RANK PIC Z(6)9,99.
+               77 WS-PRIMEIRO-REGISTRO PIC X(1).
+                   88 PRIMEIRO-REGISTRO-SIM VALUE "S".
+                   88 PRIMEIRO-REGISTRO-NAO VALUE "N".
+               77 WS-SW-FIM-SORT PIC X(1).
+                   88 FIM-SORT-SIM VALUE "S".
+                   88 FIM-SORT-NAO VALUE "N".
+               77 WS-PIN-CORRETO PIC X(4) VALUE "1234".
+               77 WS-PIN-DIGITADO PIC X(4).
+               77 WS-PIN-SITUACAO PIC X(1).
+                   88 PIN-VALIDO VALUE "S".
+                   88 PIN-INVALIDO VALUE "N".
+               COPY "CLIENTE-REG.CPY" REPLACING
+                   ==CLI-REGISTRO== BY ==WS-NOVO-CLIENTE==
+                   ==CLI-CODIGO== BY ==WS-NOVO-CODIGO==
+                   ==CLI-NOME== BY ==WS-NOVO-NOME==
+                   ==CLI-CPF== BY ==WS-NOVO-CPF==
+                   ==CLI-ENDERECO== BY ==WS-NOVO-ENDERECO==
+                   ==CLI-TELEFONE== BY ==WS-NOVO-TELEFONE==
+                   ==CLI-CEP== BY ==WS-NOVO-CEP==
+                   ==CLI-LIMITE-CREDITO== BY ==WS-NOVO-LIMITE==
+                   ==CLI-ATIVO-SIM== BY ==WS-NOVO-ATIVO-SIM==
+                   ==CLI-ATIVO-NAO== BY ==WS-NOVO-ATIVO-NAO==
+                   ==CLI-ATIVO== BY ==WS-NOVO-ATIVO==
+                   ==CLI-DATA-ULT-ALTERACAO== BY ==WS-NOVO-DT-ALT==
+                   ==CLI-OPERADOR-ULT-ALTERACAO== BY ==WS-NOVO-OP-ALT==.
+               77 WS-CPF-DUPLICADO-SW PIC X(1).
+                   88 CPF-DUPLICADO VALUE "S".
+                   88 CPF-NAO-DUPLICADO VALUE "N".
+               77 WS-CPF-DUP-CODIGO-EXCLUIR PIC 9(6) VALUE ZEROS.
+
+           LINKAGE SECTION.
+               77 LK-MODO-EXECUCAO PIC X(10).
 
            SCREEN SECTION.
                01 TELA.
@@ -36,46 +206,253 @@
                        10 LINE 02 COLUMN 15 PIC X(20)
                           BACKGROUND-COLOR 1 FROM WS-MODULO.
 
-               01 MENU.
+               01 TELA-MENU-ADM.
                    05 LINE 07 COLUMN 15 VALUE "1 - INCLUIR".
                    05 LINE 08 COLUMN 15 VALUE "2 - CONSULTAR".
                    05 LINE 09 COLUMN 15 VALUE "3 - ALTERAR".
                    05 LINE 10 COLUMN 15 VALUE "4 - DELETAR".
                    05 LINE 11 COLUMN 15 VALUE "5 - GERAR RELATORIO".
-                   05 LINE 12 COLUMN 15 VALUE "X - SAIR".
-                   05 LINE 13 COLUMN 15 VALUE "OPCAO...: ".
-      -            05 LINE 13 COLUMN 24 USING WS-OPCAO.
+                   05 LINE 12 COLUMN 15 VALUE "? - AJUDA".
+                   05 LINE 13 COLUMN 15 VALUE "X - SAIR".
+                   05 LINE 14 COLUMN 15 VALUE "OPCAO...: ".
+      -            05 LINE 14 COLUMN 24 USING WS-OPCAO.
+
+               01 TELA-MENU-USER.
+                   05 LINE 07 COLUMN 15 VALUE "2 - CONSULTAR".
+                   05 LINE 08 COLUMN 15 VALUE "5 - GERAR RELATORIO".
+                   05 LINE 09 COLUMN 15 VALUE "? - AJUDA".
+                   05 LINE 10 COLUMN 15 VALUE "X - SAIR".
+                   05 LINE 11 COLUMN 15 VALUE "OPCAO...: ".
+      -            05 LINE 11 COLUMN 24 USING WS-OPCAO.
+
+               01 TELA-AJUDA.
+                   05 LINE 04 COLUMN 15 VALUE "1 - INCLUIR........: "
+                       "CADASTRA UM NOVO CLIENTE".
+                   05 LINE 05 COLUMN 15 VALUE "2 - CONSULTAR......: "
+                       "EXIBE OS DADOS DE UM CLIENTE JA CADASTRADO".
+                   05 LINE 06 COLUMN 15 VALUE "3 - ALTERAR........: "
+                       "MODIFICA OS DADOS DE UM CLIENTE EXISTENTE".
+                   05 LINE 07 COLUMN 15 VALUE "4 - DELETAR........: "
+                       "INATIVA UM CLIENTE (EXCLUSAO LOGICA)".
+                   05 LINE 08 COLUMN 15 VALUE "5 - GERAR RELATORIO: "
+                       "LISTAGENS E RANKINGS DE CLIENTES".
+                   05 LINE 09 COLUMN 15 VALUE "X - SAIR...........: "
+                       "ENCERRA O PROGRAMA".
+                   05 LINE 11 COLUMN 15 VALUE
+                       "TECLE ENTER PARA VOLTAR AO MENU".
 
                01 MENU-RELATORIO.
                    05 LINE 07 COLUMN 15 VALUE "1 - EM DISCO".
                    05 LINE 08 COLUMN 15 VALUE "2 - EM TELA".
+                   05 LINE 09 COLUMN 15 VALUE "3 - EXPORTAR CSV".
+                   05 LINE 10 COLUMN 15 VALUE "4 - TOP CLIENTES".
                    05 LINE 13 COLUMN 15 VALUE "OPCAO...: ".
       -            05 LINE 13 COLUMN 24 USING WS-OPCAO-RELATORIO.
 
-       PROCEDURE DIVISION.
+               01 TELA-PIN.
+                   05 LINE 04 COLUMN 15 VALUE "DIGITE O PIN: ".
+      -            05 LINE 04 COLUMN 29 USING WS-PIN-DIGITADO.
+
+               01 TELA-INCLUSAO.
+                   05 LINE 04 COLUMN 15 VALUE "CODIGO..: ".
+      -            05 LINE 04 COLUMN 25 USING CLI-CODIGO.
+                   05 LINE 05 COLUMN 15 VALUE "NOME....: ".
+      -            05 LINE 05 COLUMN 25 USING CLI-NOME.
+                   05 LINE 06 COLUMN 15 VALUE "CPF.....: ".
+      -            05 LINE 06 COLUMN 25 USING CLI-CPF.
+                   05 LINE 07 COLUMN 15 VALUE "ENDERECO: ".
+      -            05 LINE 07 COLUMN 25 USING CLI-ENDERECO.
+                   05 LINE 08 COLUMN 15 VALUE "TELEFONE: ".
+      -            05 LINE 08 COLUMN 25 USING CLI-TELEFONE.
+                   05 LINE 09 COLUMN 15 VALUE "CEP.....: ".
+      -            05 LINE 09 COLUMN 25 USING WS-CEP-DIGITADO.
+                   05 LINE 10 COLUMN 15 VALUE "LIMITE..: ".
+      -            05 LINE 10 COLUMN 25 USING CLI-LIMITE-CREDITO.
+
+               01 TELA-INCLUSAO-CONFIRMA.
+                   05 LINE 04 COLUMN 15 VALUE "CONFIRME OS DADOS "
+                       "ABAIXO:".
+                   05 LINE 05 COLUMN 15 VALUE "CODIGO..: ".
+      -            05 LINE 05 COLUMN 25 FROM CLI-CODIGO.
+                   05 LINE 06 COLUMN 15 VALUE "NOME....: ".
+      -            05 LINE 06 COLUMN 25 FROM CLI-NOME.
+                   05 LINE 07 COLUMN 15 VALUE "CPF.....: ".
+      -            05 LINE 07 COLUMN 25 FROM CLI-CPF.
+                   05 LINE 08 COLUMN 15 VALUE "ENDERECO: ".
+      -            05 LINE 08 COLUMN 25 FROM CLI-ENDERECO.
+                   05 LINE 09 COLUMN 15 VALUE "TELEFONE: ".
+      -            05 LINE 09 COLUMN 25 FROM CLI-TELEFONE.
+                   05 LINE 10 COLUMN 15 VALUE "CEP.....: ".
+      -            05 LINE 10 COLUMN 25 FROM CLI-CEP.
+                   05 LINE 11 COLUMN 15 VALUE "LIMITE..: ".
+      -            05 LINE 11 COLUMN 25 FROM CLI-LIMITE-CREDITO.
+                   05 LINE 12 COLUMN 15 VALUE "CONFIRMA (S/N)? ".
+      -            05 LINE 12 COLUMN 32 USING WS-CONFIRMA.
+
+               01 TELA-CONSULTA-CODIGO.
+                   05 LINE 04 COLUMN 15 VALUE "CODIGO DO CLIENTE: ".
+      -            05 LINE 04 COLUMN 35 USING CLI-CODIGO.
+
+               01 TELA-CONSULTA.
+                   05 LINE 04 COLUMN 15 VALUE "CODIGO..: ".
+      -            05 LINE 04 COLUMN 25 FROM CLI-CODIGO.
+                   05 LINE 05 COLUMN 15 VALUE "NOME....: ".
+      -            05 LINE 05 COLUMN 25 FROM CLI-NOME.
+                   05 LINE 06 COLUMN 15 VALUE "CPF.....: ".
+      -            05 LINE 06 COLUMN 25 FROM CLI-CPF.
+                   05 LINE 07 COLUMN 15 VALUE "ENDERECO: ".
+      -            05 LINE 07 COLUMN 25 FROM CLI-ENDERECO.
+                   05 LINE 08 COLUMN 15 VALUE "TELEFONE: ".
+      -            05 LINE 08 COLUMN 25 FROM CLI-TELEFONE.
+                   05 LINE 09 COLUMN 15 VALUE "CEP.....: ".
+      -            05 LINE 09 COLUMN 25 FROM CLI-CEP.
+                   05 LINE 10 COLUMN 15 VALUE "LIMITE..: ".
+      -            05 LINE 10 COLUMN 25 FROM CLI-LIMITE-CREDITO.
+                   05 LINE 11 COLUMN 15 VALUE "ATIVO...: ".
+      -            05 LINE 11 COLUMN 25 FROM CLI-ATIVO.
+                   05 LINE 12 COLUMN 15 VALUE "ULT ALTERACAO: ".
+      -            05 LINE 12 COLUMN 30 FROM CLI-DATA-ULT-ALTERACAO.
+      -            05 LINE 12 COLUMN 39 VALUE " POR ".
+      -            05 LINE 12 COLUMN 44 FROM CLI-OPERADOR-ULT-ALTERACAO.
+
+               01 TELA-ALTERAR-DADOS.
+                   05 LINE 04 COLUMN 15 VALUE "CODIGO..: ".
+      -            05 LINE 04 COLUMN 25 FROM CLI-CODIGO.
+                   05 LINE 05 COLUMN 15 VALUE "NOME....: ".
+      -            05 LINE 05 COLUMN 25 USING CLI-NOME.
+                   05 LINE 06 COLUMN 15 VALUE "CPF.....: ".
+      -            05 LINE 06 COLUMN 25 USING CLI-CPF.
+                   05 LINE 07 COLUMN 15 VALUE "ENDERECO: ".
+      -            05 LINE 07 COLUMN 25 USING CLI-ENDERECO.
+                   05 LINE 08 COLUMN 15 VALUE "TELEFONE: ".
+      -            05 LINE 08 COLUMN 25 USING CLI-TELEFONE.
+                   05 LINE 09 COLUMN 15 VALUE "CEP.....: ".
+      -            05 LINE 09 COLUMN 25 USING WS-CEP-DIGITADO.
+                   05 LINE 10 COLUMN 15 VALUE "LIMITE..: ".
+      -            05 LINE 10 COLUMN 25 USING CLI-LIMITE-CREDITO.
+
+               01 TELA-ALTERAR-CONFIRMA.
+                   05 LINE 04 COLUMN 15
+                      VALUE "CONFIRME AS ALTERACOES ABAIXO:".
+                   05 LINE 05 COLUMN 15 VALUE "NOME ANTES.....: ".
+      -            05 LINE 05 COLUMN 40 FROM WS-OLD-NOME.
+                   05 LINE 06 COLUMN 15 VALUE "NOME DEPOIS....: ".
+      -            05 LINE 06 COLUMN 40 FROM CLI-NOME.
+                   05 LINE 07 COLUMN 15 VALUE "CPF ANTES......: ".
+      -            05 LINE 07 COLUMN 40 FROM WS-OLD-CPF.
+                   05 LINE 08 COLUMN 15 VALUE "CPF DEPOIS.....: ".
+      -            05 LINE 08 COLUMN 40 FROM CLI-CPF.
+                   05 LINE 09 COLUMN 15 VALUE "ENDERECO ANTES.: ".
+      -            05 LINE 09 COLUMN 40 FROM WS-OLD-ENDERECO.
+                   05 LINE 10 COLUMN 15 VALUE "ENDERECO DEPOIS: ".
+      -            05 LINE 10 COLUMN 40 FROM CLI-ENDERECO.
+                   05 LINE 11 COLUMN 15 VALUE "TELEFONE ANTES.: ".
+      -            05 LINE 11 COLUMN 40 FROM WS-OLD-TELEFONE.
+                   05 LINE 12 COLUMN 15 VALUE "TELEFONE DEPOIS: ".
+      -            05 LINE 12 COLUMN 40 FROM CLI-TELEFONE.
+                   05 LINE 13 COLUMN 15 VALUE "CEP ANTES......: ".
+      -            05 LINE 13 COLUMN 40 FROM WS-OLD-CEP.
+                   05 LINE 14 COLUMN 15 VALUE "CEP DEPOIS.....: ".
+      -            05 LINE 14 COLUMN 40 FROM CLI-CEP.
+                   05 LINE 15 COLUMN 15 VALUE "LIMITE ANTES...: ".
+      -            05 LINE 15 COLUMN 40 FROM WS-OLD-LIMITE.
+                   05 LINE 16 COLUMN 15 VALUE "LIMITE DEPOIS..: ".
+      -            05 LINE 16 COLUMN 40 FROM CLI-LIMITE-CREDITO.
+                   05 LINE 17 COLUMN 15 VALUE "CONFIRMA (S/N)? ".
+      -            05 LINE 17 COLUMN 31 USING WS-CONFIRMA.
+
+               01 TELA-DELETAR-CONFIRMA.
+                   05 LINE 04 COLUMN 15 VALUE "CODIGO..: ".
+      -            05 LINE 04 COLUMN 25 FROM CLI-CODIGO.
+                   05 LINE 05 COLUMN 15 VALUE "NOME....: ".
+      -            05 LINE 05 COLUMN 25 FROM CLI-NOME.
+                   05 LINE 06 COLUMN 15 VALUE "CPF.....: ".
+      -            05 LINE 06 COLUMN 25 FROM CLI-CPF.
+                   05 LINE 07 COLUMN 15 VALUE "ENDERECO: ".
+      -            05 LINE 07 COLUMN 25 FROM CLI-ENDERECO.
+                   05 LINE 08 COLUMN 15 VALUE "TELEFONE: ".
+      -            05 LINE 08 COLUMN 25 FROM CLI-TELEFONE.
+                   05 LINE 10 COLUMN 15 VALUE "EXCLUIR (S/N)? ".
+      -            05 LINE 10 COLUMN 31 USING WS-CONFIRMA.
+
+       PROCEDURE DIVISION USING LK-MODO-EXECUCAO.
        0001-PRINCIPAL SECTION.
-           PERFORM 1000-INICIAR.
-           PERFORM 2000-PROCESSAR.
-           PERFORM 3000-FINALIZAR.
+           ACCEPT WS-MODO-EXECUCAO FROM COMMAND-LINE.
+
+           IF WS-MODO-EXECUCAO NOT = "BATCH"
+               MOVE LK-MODO-EXECUCAO TO WS-MODO-EXECUCAO
+           END-IF.
 
-           STOP RUN.
+           IF WS-MODO-EXECUCAO = "BATCH"
+               PERFORM 0010-PRINCIPAL-BATCH
+           ELSE
+               PERFORM 1000-INICIAR
+               PERFORM 2000-PROCESSAR UNTIL WS-OPCAO = "X"
+               PERFORM 3000-FINALIZAR
+           END-IF.
+
+           GOBACK.
+
+       0010-PRINCIPAL-BATCH.
+           PERFORM 1500-INICIAR-BATCH.
+           PERFORM 1510-PROCESSAR-BATCH
+               UNTIL WS-FS-TRANCLI NOT = "00".
+           PERFORM 1590-FINALIZAR-BATCH.
 
        1000-INICIAR.
+           DISPLAY "DIGITE O CODIGO DO OPERADOR: ".
+           ACCEPT WS-USUARIO FROM CONSOLE.
+
+           DISPLAY "DIGITE O NIVEL DE ACESSO (01-ADM 02-USER "
+               "03-SUPERVISOR 04-AUDITOR): ".
+           ACCEPT WS-NIVEL-ACESSO FROM CONSOLE.
+
+           OPEN I-O CADASTRO-CLIENTES.
+           IF WS-FS-CADCLI = "35"
+               OPEN OUTPUT CADASTRO-CLIENTES
+               CLOSE CADASTRO-CLIENTES
+               OPEN I-O CADASTRO-CLIENTES
+           END-IF.
+
+           PERFORM 1900-EXIBIR-MENU.
+
+       1900-EXIBIR-MENU.
            DISPLAY TELA.
-           ACCEPT MENU.
+           IF NIVEL-ADM
+               ACCEPT TELA-MENU-ADM
+           ELSE
+               ACCEPT TELA-MENU-USER
+           END-IF.
 
        2000-PROCESSAR.
            EVALUATE WS-OPCAO
                WHEN 1
-                   PERFORM 5000-INCLUIR
+                   IF NIVEL-ADM
+                       PERFORM 5000-INCLUIR
+                   ELSE
+                       DISPLAY "ACESSO NEGADO - OPCAO RESTRITA AO "
+                           "NIVEL ADM"
+                   END-IF
                WHEN 2
-               CONTINUE
+                   PERFORM 6000-CONSULTAR
                WHEN 3
-               CONTINUE
+                   IF NIVEL-ADM
+                       PERFORM 7000-ALTERAR
+                   ELSE
+                       DISPLAY "ACESSO NEGADO - OPCAO RESTRITA AO "
+                           "NIVEL ADM"
+                   END-IF
                WHEN 4
-               CONTINUE
+                   IF NIVEL-ADM
+                       PERFORM 8000-DELETAR
+                   ELSE
+                       DISPLAY "ACESSO NEGADO - OPCAO RESTRITA AO "
+                           "NIVEL ADM"
+                   END-IF
                WHEN 5
                    PERFORM 9000-RELATORIO
+               WHEN "?"
+                   PERFORM 9600-AJUDA
                WHEN OTHER
                    IF WS-OPCAO NOT EQUAL "X" THEN
                        DISPLAY "OPCAO INVALIDA"
@@ -84,14 +461,380 @@
                    END-IF
            END-EVALUATE.
 
+           IF WS-OPCAO NOT EQUAL "X"
+               PERFORM 1900-EXIBIR-MENU
+           END-IF.
+
        3000-FINALIZAR.
+           CLOSE CADASTRO-CLIENTES.
+
+       1400-VALIDAR-PIN.
+           DISPLAY TELA.
+           DISPLAY TELA-PIN.
+           ACCEPT TELA-PIN.
+
+           IF WS-PIN-DIGITADO = WS-PIN-CORRETO
+               SET PIN-VALIDO TO TRUE
+           ELSE
+               SET PIN-INVALIDO TO TRUE
+               DISPLAY "PIN INCORRETO - OPERACAO CANCELADA"
+               ACCEPT WS-TECLA AT 1620
+           END-IF.
+
+       1500-INICIAR-BATCH.
+           MOVE "BATCH" TO WS-USUARIO.
+
+           OPEN I-O CADASTRO-CLIENTES.
+           IF WS-FS-CADCLI = "35"
+               OPEN OUTPUT CADASTRO-CLIENTES
+               CLOSE CADASTRO-CLIENTES
+               OPEN I-O CADASTRO-CLIENTES
+           END-IF.
+
+           OPEN INPUT TRANSACOES-CLIENTES.
+           PERFORM 1520-LER-TRANSACAO.
 
+       1510-PROCESSAR-BATCH.
+           MOVE TRN-CODIGO TO CLI-CODIGO.
+           MOVE TRN-NOME TO CLI-NOME.
+           MOVE TRN-CPF TO CLI-CPF.
+           MOVE TRN-ENDERECO TO CLI-ENDERECO.
+           MOVE TRN-TELEFONE TO CLI-TELEFONE.
+           MOVE TRN-CEP TO WS-CEP-DIGITADO.
+           MOVE TRN-LIMITE-CREDITO TO CLI-LIMITE-CREDITO.
+
+           PERFORM 5100-VALIDAR-CPF.
+           PERFORM 5160-VALIDAR-CEP.
+
+           IF CPF-INVALIDO
+               DISPLAY "TRANSACAO REJEITADA - CPF INVALIDO - CLIENTE "
+                   CLI-CODIGO
+           ELSE
+               IF CEP-INVALIDO
+                   DISPLAY "TRANSACAO REJEITADA - CEP INVALIDO - "
+                       "CLIENTE " CLI-CODIGO
+               ELSE
+                   PERFORM 5170-GRAVAR-CLIENTE
+                   ADD 1 TO WS-CONT-TRANSACOES
+               END-IF
+           END-IF.
+
+           PERFORM 1520-LER-TRANSACAO.
+
+       1520-LER-TRANSACAO.
+           READ TRANSACOES-CLIENTES
+               AT END
+                   MOVE "10" TO WS-FS-TRANCLI
+           END-READ.
+
+       1590-FINALIZAR-BATCH.
+           CLOSE TRANSACOES-CLIENTES.
+           CLOSE CADASTRO-CLIENTES.
+
+           DISPLAY "CARGA EM LOTE CONCLUIDA - TRANSACOES GRAVADAS: "
+               WS-CONT-TRANSACOES.
 
        5000-INCLUIR.
            MOVE "MODULO - INCLUSAO" TO WS-MODULO.
+           PERFORM 1400-VALIDAR-PIN.
+
+           IF PIN-VALIDO
+               DISPLAY TELA
+               DISPLAY TELA-INCLUSAO
+               ACCEPT TELA-INCLUSAO
+
+               PERFORM 5100-VALIDAR-CPF
+
+               PERFORM 5160-VALIDAR-CEP
+
+               IF CPF-INVALIDO
+                   DISPLAY "CPF INVALIDO - INCLUSAO CANCELADA"
+               ELSE
+                   IF CEP-INVALIDO
+                       DISPLAY "CEP INVALIDO - INCLUSAO CANCELADA"
+                   ELSE
+                       DISPLAY TELA
+                       DISPLAY TELA-INCLUSAO-CONFIRMA
+                       ACCEPT TELA-INCLUSAO-CONFIRMA
+
+                       IF WS-CONFIRMA = "S" OR WS-CONFIRMA = "s"
+                           PERFORM 5170-GRAVAR-CLIENTE
+                       ELSE
+                           DISPLAY "INCLUSAO CANCELADA"
+                       END-IF
+                   END-IF
+               END-IF
+
+               ACCEPT WS-TECLA AT 1620
+           END-IF.
+
+       5100-VALIDAR-CPF.
+           MOVE CLI-CPF TO WS-CPF-NUM.
+           PERFORM 5105-VERIFICAR-CPF-REPETIDO.
+
+           IF CPF-REPETIDO
+               SET CPF-INVALIDO TO TRUE
+           ELSE
+               MOVE ZEROS TO WS-CPF-SOMA WS-CPF-SOMA2
+
+               PERFORM VARYING WS-CPF-I FROM 1 BY 1 UNTIL WS-CPF-I > 9
+                   COMPUTE WS-CPF-SOMA = WS-CPF-SOMA +
+                       WS-CPF-DIGITO(WS-CPF-I) * (11 - WS-CPF-I)
+               END-PERFORM
+               DIVIDE WS-CPF-SOMA BY 11 GIVING WS-CPF-QUOC
+                   REMAINDER WS-CPF-RESTO
+               COMPUTE WS-CPF-RESTO = WS-CPF-RESTO * 10
+               DIVIDE WS-CPF-RESTO BY 11 GIVING WS-CPF-QUOC
+                   REMAINDER WS-CPF-RESTO
+               IF WS-CPF-RESTO > 9
+                   MOVE 0 TO WS-CPF-DV1
+               ELSE
+                   MOVE WS-CPF-RESTO TO WS-CPF-DV1
+               END-IF
+
+               PERFORM VARYING WS-CPF-I FROM 1 BY 1 UNTIL WS-CPF-I > 9
+                   COMPUTE WS-CPF-SOMA2 = WS-CPF-SOMA2 +
+                       WS-CPF-DIGITO(WS-CPF-I) * (12 - WS-CPF-I)
+               END-PERFORM
+               COMPUTE WS-CPF-SOMA2 = WS-CPF-SOMA2 + (WS-CPF-DV1 * 2)
+               DIVIDE WS-CPF-SOMA2 BY 11 GIVING WS-CPF-QUOC
+                   REMAINDER WS-CPF-RESTO2
+               COMPUTE WS-CPF-RESTO2 = WS-CPF-RESTO2 * 10
+               DIVIDE WS-CPF-RESTO2 BY 11 GIVING WS-CPF-QUOC
+                   REMAINDER WS-CPF-RESTO2
+               IF WS-CPF-RESTO2 > 9
+                   MOVE 0 TO WS-CPF-DV2
+               ELSE
+                   MOVE WS-CPF-RESTO2 TO WS-CPF-DV2
+               END-IF
+
+               IF WS-CPF-DIGITO(10) = WS-CPF-DV1
+                  AND WS-CPF-DIGITO(11) = WS-CPF-DV2
+                   SET CPF-VALIDO TO TRUE
+               ELSE
+                   SET CPF-INVALIDO TO TRUE
+               END-IF
+           END-IF.
+
+       5105-VERIFICAR-CPF-REPETIDO.
+           SET CPF-REPETIDO TO TRUE.
+           PERFORM VARYING WS-CPF-I FROM 2 BY 1 UNTIL WS-CPF-I > 9
+               IF WS-CPF-DIGITO(WS-CPF-I) NOT = WS-CPF-DIGITO(1)
+                   SET CPF-NAO-REPETIDO TO TRUE
+               END-IF
+           END-PERFORM.
+
+       5150-VERIFICAR-CPF-DUPLICADO.
+           SET CPF-NAO-DUPLICADO TO TRUE.
+
+           MOVE ZEROS TO CLI-CODIGO.
+           START CADASTRO-CLIENTES KEY IS NOT LESS THAN CLI-CODIGO
+               INVALID KEY
+                   MOVE "10" TO WS-FS-CADCLI
+           END-START.
+
+           PERFORM UNTIL WS-FS-CADCLI NOT = "00"
+                   OR CPF-DUPLICADO
+               READ CADASTRO-CLIENTES NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-FS-CADCLI
+                   NOT AT END
+                       IF CLI-CPF = WS-NOVO-CPF
+                               AND CLI-CODIGO NOT =
+                                   WS-CPF-DUP-CODIGO-EXCLUIR
+                           SET CPF-DUPLICADO TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           MOVE "00" TO WS-FS-CADCLI.
+
+       5160-VALIDAR-CEP.
+           SET CEP-VALIDO TO TRUE.
+
+           PERFORM VARYING WS-CEP-I FROM 1 BY 1 UNTIL WS-CEP-I > 8
+               IF WS-CEP-CHAR(WS-CEP-I) < "0"
+                       OR WS-CEP-CHAR(WS-CEP-I) > "9"
+                   SET CEP-INVALIDO TO TRUE
+               END-IF
+           END-PERFORM.
+
+           IF CEP-VALIDO AND WS-CEP-DIGITADO = ZEROS
+               SET CEP-INVALIDO TO TRUE
+           END-IF.
+
+           IF CEP-VALIDO
+               MOVE WS-CEP-DIGITADO TO CLI-CEP
+           END-IF.
+
+       5170-GRAVAR-CLIENTE.
+           MOVE CLI-REGISTRO TO WS-NOVO-CLIENTE.
+           MOVE ZEROS TO WS-CPF-DUP-CODIGO-EXCLUIR.
+           PERFORM 5150-VERIFICAR-CPF-DUPLICADO.
+
+           IF CPF-DUPLICADO
+               DISPLAY "CPF JA CADASTRADO PARA OUTRO CLIENTE - "
+                   "INCLUSAO CANCELADA"
+           ELSE
+               MOVE WS-NOVO-CLIENTE TO CLI-REGISTRO
+               SET CLI-ATIVO-SIM TO TRUE
+               WRITE CLI-REGISTRO
+                   INVALID KEY
+                       DISPLAY "CLIENTE JA CADASTRADO COM ESTE CODIGO"
+                   NOT INVALID KEY
+                       DISPLAY "CLIENTE INCLUIDO COM SUCESSO"
+                       MOVE "INCLUIR" TO WS-AUD-ACAO
+                       PERFORM 9500-AUDITORIA-REGISTRAR
+               END-WRITE
+           END-IF.
+
+       6000-CONSULTAR.
+           MOVE "MODULO - CONSULTA" TO WS-MODULO.
            DISPLAY TELA.
+           DISPLAY TELA-CONSULTA-CODIGO.
+           ACCEPT TELA-CONSULTA-CODIGO.
+
+           READ CADASTRO-CLIENTES
+               INVALID KEY
+                   DISPLAY "CLIENTE NAO ENCONTRADO"
+               NOT INVALID KEY
+                   DISPLAY TELA
+                   DISPLAY TELA-CONSULTA
+           END-READ.
+
            ACCEPT WS-TECLA AT 1620.
 
+       7000-ALTERAR.
+           MOVE "MODULO - ALTERACAO" TO WS-MODULO.
+           PERFORM 1400-VALIDAR-PIN.
+
+           IF PIN-VALIDO
+               DISPLAY TELA
+               DISPLAY TELA-CONSULTA-CODIGO
+               ACCEPT TELA-CONSULTA-CODIGO
+
+               READ CADASTRO-CLIENTES WITH LOCK
+                   INVALID KEY
+                       DISPLAY "CLIENTE NAO ENCONTRADO"
+               END-READ
+
+               IF WS-FS-CADCLI = "51"
+                   DISPLAY "REGISTRO EM USO POR OUTRA SESSAO - TENTE "
+                       "NOVAMENTE MAIS TARDE"
+               ELSE
+                   IF WS-FS-CADCLI = "00"
+                       PERFORM 7100-ALTERAR-CONTINUAR
+                       UNLOCK CADASTRO-CLIENTES
+                   END-IF
+               END-IF
+
+               ACCEPT WS-TECLA AT 1620
+           END-IF.
+
+       7100-ALTERAR-CONTINUAR.
+           MOVE CLI-NOME TO WS-OLD-NOME.
+           MOVE CLI-CPF TO WS-OLD-CPF.
+           MOVE CLI-ENDERECO TO WS-OLD-ENDERECO.
+           MOVE CLI-TELEFONE TO WS-OLD-TELEFONE.
+           MOVE CLI-CEP TO WS-OLD-CEP.
+           MOVE CLI-LIMITE-CREDITO TO WS-OLD-LIMITE.
+           MOVE CLI-CEP TO WS-CEP-DIGITADO.
+
+           DISPLAY TELA.
+           DISPLAY TELA-ALTERAR-DADOS.
+           ACCEPT TELA-ALTERAR-DADOS.
+
+           PERFORM 5100-VALIDAR-CPF.
+           PERFORM 5160-VALIDAR-CEP.
+
+           IF CPF-INVALIDO
+               DISPLAY "CPF INVALIDO - ALTERACAO CANCELADA"
+           ELSE
+               IF CEP-INVALIDO
+                   DISPLAY "CEP INVALIDO - ALTERACAO CANCELADA"
+               ELSE
+                   MOVE CLI-REGISTRO TO WS-NOVO-CLIENTE
+                   MOVE CLI-CODIGO TO WS-CPF-DUP-CODIGO-EXCLUIR
+                   PERFORM 5150-VERIFICAR-CPF-DUPLICADO
+                   MOVE WS-NOVO-CLIENTE TO CLI-REGISTRO
+
+                   IF CPF-DUPLICADO
+                       DISPLAY "CPF JA CADASTRADO PARA OUTRO CLIENTE - "
+                           "ALTERACAO CANCELADA"
+                   ELSE
+                       DISPLAY TELA
+                       DISPLAY TELA-ALTERAR-CONFIRMA
+                       ACCEPT TELA-ALTERAR-CONFIRMA
+
+                       IF WS-CONFIRMA = "S" OR WS-CONFIRMA = "s"
+                           ACCEPT CLI-DATA-ULT-ALTERACAO FROM DATE
+                               YYYYMMDD
+                           MOVE WS-USUARIO TO
+                               CLI-OPERADOR-ULT-ALTERACAO
+                           REWRITE CLI-REGISTRO
+                               INVALID KEY
+                                   DISPLAY "ERRO AO ALTERAR O CLIENTE"
+                               NOT INVALID KEY
+                                   DISPLAY "CLIENTE ALTERADO COM "
+                                       "SUCESSO"
+                                   MOVE "ALTERAR" TO WS-AUD-ACAO
+                                   PERFORM 9500-AUDITORIA-REGISTRAR
+                           END-REWRITE
+                       ELSE
+                           DISPLAY "ALTERACAO CANCELADA"
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       8000-DELETAR.
+           MOVE "MODULO - EXCLUSAO" TO WS-MODULO.
+           PERFORM 1400-VALIDAR-PIN.
+
+           IF PIN-VALIDO
+               DISPLAY TELA
+               DISPLAY TELA-CONSULTA-CODIGO
+               ACCEPT TELA-CONSULTA-CODIGO
+
+               READ CADASTRO-CLIENTES WITH LOCK
+                   INVALID KEY
+                       DISPLAY "CLIENTE NAO ENCONTRADO"
+               END-READ
+
+               IF WS-FS-CADCLI = "51"
+                   DISPLAY "REGISTRO EM USO POR OUTRA SESSAO - TENTE "
+                       "NOVAMENTE MAIS TARDE"
+               ELSE
+                   IF WS-FS-CADCLI = "00"
+                       PERFORM 8100-DELETAR-CONTINUAR
+                       UNLOCK CADASTRO-CLIENTES
+                   END-IF
+               END-IF
+
+               ACCEPT WS-TECLA AT 1620
+           END-IF.
+
+       8100-DELETAR-CONTINUAR.
+           DISPLAY TELA.
+           DISPLAY TELA-DELETAR-CONFIRMA.
+           ACCEPT TELA-DELETAR-CONFIRMA.
+
+           IF WS-CONFIRMA = "S" OR WS-CONFIRMA = "s"
+               SET CLI-ATIVO-NAO TO TRUE
+               ACCEPT CLI-DATA-ULT-ALTERACAO FROM DATE YYYYMMDD
+               MOVE WS-USUARIO TO CLI-OPERADOR-ULT-ALTERACAO
+               REWRITE CLI-REGISTRO
+                   INVALID KEY
+                       DISPLAY "ERRO AO EXCLUIR O CLIENTE"
+                   NOT INVALID KEY
+                       DISPLAY "CLIENTE EXCLUIDO COM SUCESSO"
+                       MOVE "DELETAR" TO WS-AUD-ACAO
+                       PERFORM 9500-AUDITORIA-REGISTRAR
+               END-REWRITE
+           ELSE
+               DISPLAY "EXCLUSAO CANCELADA"
+           END-IF.
+
        9000-RELATORIO.
            DISPLAY TELA.
            ACCEPT MENU-RELATORIO.
@@ -101,12 +844,255 @@
                    PERFORM 9100-RELATORIO-TELA
                WHEN 2
                    PERFORM 9200-RELATORIO-DISCO
+               WHEN 3
+                   PERFORM 9300-RELATORIO-CSV
+               WHEN 4
+                   PERFORM 9400-RELATORIO-TOP-CLIENTES
            END-EVALUATE.
 
        9100-RELATORIO-TELA.
-           CONTINUE.
+           MOVE ZEROS TO WS-CONT-CLIENTES.
+           MOVE ZEROS TO CLI-CODIGO.
+           START CADASTRO-CLIENTES KEY IS NOT LESS THAN CLI-CODIGO
+               INVALID KEY
+                   MOVE "10" TO WS-FS-CADCLI
+           END-START.
+
+           DISPLAY "RELATORIO DE CLIENTES".
+           DISPLAY "CODIGO NOME                           CPF         "
+                   "TELEFONE".
+
+           PERFORM 9110-RELATORIO-TELA-LOOP
+               UNTIL WS-FS-CADCLI NOT = "00".
+
+           MOVE WS-CONT-CLIENTES TO WS-CONT-EDITADO.
+           DISPLAY "TOTAL DE CLIENTES: " WS-CONT-EDITADO.
+
+       9110-RELATORIO-TELA-LOOP.
+           READ CADASTRO-CLIENTES NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-FS-CADCLI
+               NOT AT END
+                   IF CLI-ATIVO-SIM
+                       ADD 1 TO WS-CONT-CLIENTES
+                       DISPLAY CLI-CODIGO " " CLI-NOME " " CLI-CPF " "
+                               CLI-TELEFONE
+                   END-IF
+           END-READ.
 
        9200-RELATORIO-DISCO.
-           CONTINUE.
+           PERFORM 9220-LER-CHECKPOINT.
+           MOVE WS-CKPT-CODIGO TO CLI-CODIGO.
+           START CADASTRO-CLIENTES KEY IS GREATER THAN CLI-CODIGO
+               INVALID KEY
+                   MOVE "10" TO WS-FS-CADCLI
+           END-START.
+
+           IF WS-CKPT-CODIGO > ZEROS
+               OPEN EXTEND RELATORIO-CLIENTES
+               DISPLAY "REINICIANDO RELATORIO A PARTIR DO CLIENTE "
+                   WS-CKPT-CODIGO
+           ELSE
+               OPEN OUTPUT RELATORIO-CLIENTES
+               MOVE "RELATORIO DE CLIENTES" TO REL-LINHA
+               WRITE REL-LINHA
+               STRING "CODIGO NOME                      CPF         "
+                   "TELEFONE" DELIMITED BY SIZE INTO REL-LINHA
+               WRITE REL-LINHA
+           END-IF.
+
+           PERFORM 9210-RELATORIO-DISCO-LOOP
+               UNTIL WS-FS-CADCLI NOT = "00".
+
+           MOVE WS-CONT-CLIENTES TO WS-CONT-EDITADO.
+           STRING "TOTAL DE CLIENTES: " WS-CONT-EDITADO
+               DELIMITED BY SIZE INTO REL-LINHA.
+           WRITE REL-LINHA.
+           CLOSE RELATORIO-CLIENTES.
+
+           MOVE ZEROS TO WS-CKPT-CODIGO.
+           PERFORM 9230-GRAVAR-CHECKPOINT.
+
+           DISPLAY "RELATORIO GRAVADO NO ARQUIVO RELCLI".
+
+       9210-RELATORIO-DISCO-LOOP.
+           READ CADASTRO-CLIENTES NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-FS-CADCLI
+               NOT AT END
+                   IF CLI-ATIVO-SIM
+                       ADD 1 TO WS-CONT-CLIENTES
+                       STRING CLI-CODIGO " " CLI-NOME " " CLI-CPF " "
+                           CLI-TELEFONE DELIMITED BY SIZE INTO REL-LINHA
+                       WRITE REL-LINHA
+                       DIVIDE WS-CONT-CLIENTES BY 50 GIVING
+                           WS-CKPT-QUOC REMAINDER WS-CKPT-RESTO
+                       IF WS-CKPT-RESTO = ZEROS
+                           MOVE CLI-CODIGO TO WS-CKPT-CODIGO
+                           PERFORM 9230-GRAVAR-CHECKPOINT
+                       END-IF
+                   END-IF
+           END-READ.
+
+       9220-LER-CHECKPOINT.
+           MOVE ZEROS TO WS-CKPT-CODIGO.
+           MOVE ZEROS TO WS-CONT-CLIENTES.
+           OPEN INPUT CHECKPOINT-RELATORIO.
+           IF WS-FS-CKPT = "00"
+               READ CHECKPOINT-RELATORIO
+                   AT END
+                       MOVE ZEROS TO WS-CKPT-CODIGO
+                   NOT AT END
+                       MOVE CKPT-CODIGO TO WS-CKPT-CODIGO
+                       IF WS-CKPT-CODIGO > ZEROS
+                           MOVE CKPT-CONTADOR TO WS-CONT-CLIENTES
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-RELATORIO
+           END-IF.
+
+       9230-GRAVAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-RELATORIO.
+           MOVE WS-CKPT-CODIGO TO CKPT-CODIGO.
+           MOVE WS-CONT-CLIENTES TO CKPT-CONTADOR.
+           WRITE CKPT-LINHA.
+           CLOSE CHECKPOINT-RELATORIO.
+
+       9300-RELATORIO-CSV.
+           MOVE ZEROS TO WS-CONT-CLIENTES.
+           MOVE ZEROS TO CLI-CODIGO.
+           START CADASTRO-CLIENTES KEY IS NOT LESS THAN CLI-CODIGO
+               INVALID KEY
+                   MOVE "10" TO WS-FS-CADCLI
+           END-START.
+
+           OPEN OUTPUT RELATORIO-CSV.
+           STRING "CODIGO,NOME,CPF,TELEFONE"
+               DELIMITED BY SIZE INTO CSV-LINHA.
+           WRITE CSV-LINHA.
+
+           PERFORM 9310-RELATORIO-CSV-LOOP
+               UNTIL WS-FS-CADCLI NOT = "00".
+
+           CLOSE RELATORIO-CSV.
+
+           MOVE WS-CONT-CLIENTES TO WS-CONT-EDITADO.
+           DISPLAY "RELATORIO GRAVADO NO ARQUIVO RELCLI.CSV. TOTAL DE "
+               "CLIENTES: " WS-CONT-EDITADO.
+
+       9310-RELATORIO-CSV-LOOP.
+           READ CADASTRO-CLIENTES NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-FS-CADCLI
+               NOT AT END
+                   IF CLI-ATIVO-SIM
+                       ADD 1 TO WS-CONT-CLIENTES
+                       STRING CLI-CODIGO "," CLI-NOME "," CLI-CPF ","
+                           CLI-TELEFONE DELIMITED BY SIZE INTO CSV-LINHA
+                       WRITE CSV-LINHA
+                   END-IF
+           END-READ.
+
+       9400-RELATORIO-TOP-CLIENTES.
+           DISPLAY "DIGITE QUANTOS CLIENTES DESEJA NO RANKING (TOP N)".
+           ACCEPT WS-TOP-N.
+
+           OPEN INPUT VENDAS-CLIENTE.
+
+           SORT ARQ-ORDENACAO
+               ON DESCENDING KEY SRT-TOTAL
+               INPUT PROCEDURE IS 9410-GERAR-ENTRADA-ORDENACAO
+               OUTPUT PROCEDURE IS 9430-GERAR-SAIDA-ORDENACAO.
+
+           CLOSE VENDAS-CLIENTE.
+
+       9410-GERAR-ENTRADA-ORDENACAO.
+           MOVE "00" TO WS-FS-VENDCLI.
+           SET PRIMEIRO-REGISTRO-SIM TO TRUE.
+           MOVE ZEROS TO WS-TOTAL-CLIENTE-ATUAL.
+           MOVE ZEROS TO WS-CODIGO-CLIENTE-ATUAL.
+
+           PERFORM 9411-GERAR-ENTRADA-LOOP
+               UNTIL WS-FS-VENDCLI NOT = "00".
+
+           IF WS-CODIGO-CLIENTE-ATUAL > ZEROS
+               MOVE WS-CODIGO-CLIENTE-ATUAL TO SRT-CODIGO
+               MOVE WS-TOTAL-CLIENTE-ATUAL TO SRT-TOTAL
+               RELEASE SRT-REGISTRO
+           END-IF.
+
+       9411-GERAR-ENTRADA-LOOP.
+           READ VENDAS-CLIENTE NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-FS-VENDCLI
+               NOT AT END
+                   IF PRIMEIRO-REGISTRO-SIM
+                       MOVE VDC-CODIGO TO WS-CODIGO-CLIENTE-ATUAL
+                       SET PRIMEIRO-REGISTRO-NAO TO TRUE
+                   END-IF
+                   IF VDC-CODIGO NOT = WS-CODIGO-CLIENTE-ATUAL
+                       MOVE WS-CODIGO-CLIENTE-ATUAL TO SRT-CODIGO
+                       MOVE WS-TOTAL-CLIENTE-ATUAL TO SRT-TOTAL
+                       RELEASE SRT-REGISTRO
+                       MOVE VDC-CODIGO TO WS-CODIGO-CLIENTE-ATUAL
+                       MOVE ZEROS TO WS-TOTAL-CLIENTE-ATUAL
+                   END-IF
+                   ADD VDC-VALOR TO WS-TOTAL-CLIENTE-ATUAL
+           END-READ.
+
+       9430-GERAR-SAIDA-ORDENACAO.
+           MOVE ZEROS TO WS-RANKING-POS.
+           SET FIM-SORT-NAO TO TRUE.
+           DISPLAY "RANKING - TOP " WS-TOP-N " CLIENTES POR VOLUME "
+               "DE VENDAS".
+           DISPLAY "POS CODIGO NOME                           TOTAL "
+               "VENDIDO".
+
+           PERFORM 9431-GERAR-SAIDA-LOOP
+               UNTIL FIM-SORT-SIM OR WS-RANKING-POS >= WS-TOP-N.
+
+       9431-GERAR-SAIDA-LOOP.
+           RETURN ARQ-ORDENACAO
+               AT END
+                   SET FIM-SORT-SIM TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RANKING-POS
+                   PERFORM 9432-EXIBIR-LINHA-RANKING
+           END-RETURN.
+
+       9432-EXIBIR-LINHA-RANKING.
+           MOVE SRT-CODIGO TO CLI-CODIGO.
+           READ CADASTRO-CLIENTES
+               INVALID KEY
+                   SUBTRACT 1 FROM WS-RANKING-POS
+               NOT INVALID KEY
+                   IF CLI-ATIVO-NAO
+                       SUBTRACT 1 FROM WS-RANKING-POS
+                   ELSE
+                       MOVE SRT-TOTAL TO WS-TOTAL-EDITADO-RANK
+                       DISPLAY WS-RANKING-POS " " SRT-CODIGO " "
+                           CLI-NOME " " WS-TOTAL-EDITADO-RANK
+                   END-IF
+           END-READ.
+
+       9500-AUDITORIA-REGISTRAR.
+           ACCEPT WS-AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT WS-AUD-HORA FROM TIME.
+
+           OPEN EXTEND AUDITORIA-LOG.
+           IF WS-FS-AUDIT NOT = "00"
+               OPEN OUTPUT AUDITORIA-LOG
+           END-IF.
+
+           STRING WS-USUARIO " " WS-AUD-DATA " " WS-AUD-HORA " "
+               WS-AUD-ACAO " " CLI-CODIGO
+               DELIMITED BY SIZE INTO AUD-LINHA.
+           WRITE AUD-LINHA.
+           CLOSE AUDITORIA-LOG.
+
+       9600-AJUDA.
+           DISPLAY TELA.
+           DISPLAY TELA-AJUDA.
+           ACCEPT WS-TECLA AT 1120.
 
        END PROGRAM CLIENTES.
