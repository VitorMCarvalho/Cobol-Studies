@@ -0,0 +1,16 @@
+      *****************************************
+      * CLIENTE-REG.CPY - LAYOUT DO REGISTRO DE CLIENTE
+      *****************************************
+       01  CLI-REGISTRO.
+           05 CLI-CODIGO PIC 9(6).
+           05 CLI-NOME PIC X(30).
+           05 CLI-CPF PIC 9(11).
+           05 CLI-ENDERECO PIC X(40).
+           05 CLI-TELEFONE PIC X(15).
+           05 CLI-CEP PIC 9(8).
+           05 CLI-LIMITE-CREDITO PIC 9(8)V99.
+           05 CLI-ATIVO PIC X(1).
+               88 CLI-ATIVO-SIM VALUE "S".
+               88 CLI-ATIVO-NAO VALUE "N".
+           05 CLI-DATA-ULT-ALTERACAO PIC 9(8).
+           05 CLI-OPERADOR-ULT-ALTERACAO PIC X(10).
