@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIPURGA.
+      *********************************
+      * OBJETIVO: PURGA PERIODICA DOS CLIENTES INATIVOS (EXCLUSAO
+      *           LOGICA) CUJA DATA DA ULTIMA ALTERACAO ESTEJA ALEM
+      *           DO PRAZO DE RETENCAO, COM LOG DO QUE FOI REMOVIDO
+      * AUTHOR  : VITOR
+      *********************************
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT CADASTRO-CLIENTES ASSIGN TO "CADCLI"
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS DYNAMIC
+                       RECORD KEY IS CLI-CODIGO
+                       FILE STATUS IS WS-FS-CADCLI.
+
+                   SELECT LOG-PURGA ASSIGN TO "PURGCLI"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-FS-PURGA.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD  CADASTRO-CLIENTES
+               LABEL RECORD IS STANDARD.
+               COPY "CLIENTE-REG.CPY".
+
+           FD  LOG-PURGA
+               LABEL RECORD IS STANDARD.
+           01  PRG-LINHA PIC X(80).
+
+           WORKING-STORAGE SECTION.
+               77 WS-FS-CADCLI PIC X(2) VALUE "00".
+               77 WS-FS-PURGA PIC X(2) VALUE "00".
+               77 WS-DATA-LIMITE PIC 9(8).
+               77 WS-CONT-PURGADOS PIC 9(6) VALUE ZEROS.
+               77 WS-CONT-EDITADO PIC Z(5)9.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 1000-INICIAR.
+           PERFORM 2000-PROCESSAR UNTIL WS-FS-CADCLI NOT = "00".
+           PERFORM 3000-FINALIZAR.
+
+           STOP RUN.
+
+       1000-INICIAR.
+           DISPLAY "DIGITE A DATA LIMITE DE RETENCAO (AAAAMMDD) - "
+               "INATIVOS ALTERADOS ANTES DELA SERAO PURGADOS".
+           ACCEPT WS-DATA-LIMITE.
+
+           OPEN I-O CADASTRO-CLIENTES.
+           OPEN OUTPUT LOG-PURGA.
+
+           READ CADASTRO-CLIENTES NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-FS-CADCLI
+           END-READ.
+
+       2000-PROCESSAR.
+           IF CLI-ATIVO-NAO AND CLI-DATA-ULT-ALTERACAO < WS-DATA-LIMITE
+               PERFORM 2100-PURGAR-CLIENTE
+           END-IF.
+
+           READ CADASTRO-CLIENTES NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-FS-CADCLI
+           END-READ.
+
+       2100-PURGAR-CLIENTE.
+           MOVE SPACES TO PRG-LINHA.
+           STRING "PURGADO CODIGO " CLI-CODIGO " NOME " CLI-NOME
+               " ULT ALTERACAO " CLI-DATA-ULT-ALTERACAO
+               DELIMITED BY SIZE INTO PRG-LINHA.
+           WRITE PRG-LINHA.
+
+           DELETE CADASTRO-CLIENTES
+               INVALID KEY
+                   DISPLAY "ERRO AO PURGAR O CLIENTE " CLI-CODIGO
+               NOT INVALID KEY
+                   ADD 1 TO WS-CONT-PURGADOS
+           END-DELETE.
+
+       3000-FINALIZAR.
+           MOVE WS-CONT-PURGADOS TO WS-CONT-EDITADO.
+           STRING "TOTAL DE CLIENTES PURGADOS: " WS-CONT-EDITADO
+               DELIMITED BY SIZE INTO PRG-LINHA.
+           WRITE PRG-LINHA.
+
+           CLOSE CADASTRO-CLIENTES.
+           CLOSE LOG-PURGA.
+
+           DISPLAY "PURGA CONCLUIDA - CLIENTES REMOVIDOS: "
+               WS-CONT-EDITADO.
+
+       END PROGRAM CLIPURGA.
