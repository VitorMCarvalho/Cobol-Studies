@@ -1,6 +1,9 @@
            IDENTIFICATION DIVISION.
            PROGRAM-ID. PROJETO-CPF.
-      *PROJETO: Receber e formatar a saída de um CPF (Cadastro de Pessoas Físicas).
+      *PROJETO: Receber e formatar a saída de um CPF (Cadastro de
+      *         Pessoas Físicas) ou de um CNPJ (Cadastro Nacional
+      *         da Pessoa Jurídica). Valida os dígitos verificadores
+      *         pelo algoritmo modulo 11 antes de aceitar o numero.
            ENVIRONMENT DIVISION.
                CONFIGURATION SECTION.
                    SPECIAL-NAMES.
@@ -12,10 +15,213 @@
                        02 WRK-SEGUNDOS3 PIC 9(3).
                        02 WRK-TERCEIROSS3 PIC 9(3).
                        02 WRK-DIGITOS PIC 9(2).
+                   01 CPF-DIGITOS REDEFINES CPF.
+                       02 WRK-DIGITO PIC 9 OCCURS 11 TIMES.
+
+                   01 CNPJ.
+                       02 WRK-CNPJ-RAIZ PIC 9(8).
+                       02 WRK-CNPJ-FILIAL PIC 9(4).
+                       02 WRK-CNPJ-DIGITOS PIC 9(2).
+                   01 CNPJ-DIGITOS REDEFINES CNPJ.
+                       02 WRK-CNPJ-DIGITO PIC 9 OCCURS 14 TIMES.
+                   01 CNPJ-RAIZ-GRUPOS REDEFINES CNPJ.
+                       02 WRK-CNPJ-RAIZ2 PIC 9(2).
+                       02 WRK-CNPJ-RAIZ3A PIC 9(3).
+                       02 WRK-CNPJ-RAIZ3B PIC 9(3).
+                       02 FILLER PIC 9(4).
+                       02 FILLER PIC 9(2).
+
+                   01 WRK-PESOS-CNPJ1-GRUPO.
+                       02 FILLER PIC 9 VALUE 5.
+                       02 FILLER PIC 9 VALUE 4.
+                       02 FILLER PIC 9 VALUE 3.
+                       02 FILLER PIC 9 VALUE 2.
+                       02 FILLER PIC 9 VALUE 9.
+                       02 FILLER PIC 9 VALUE 8.
+                       02 FILLER PIC 9 VALUE 7.
+                       02 FILLER PIC 9 VALUE 6.
+                       02 FILLER PIC 9 VALUE 5.
+                       02 FILLER PIC 9 VALUE 4.
+                       02 FILLER PIC 9 VALUE 3.
+                       02 FILLER PIC 9 VALUE 2.
+                   01 WRK-PESOS-CNPJ1 REDEFINES WRK-PESOS-CNPJ1-GRUPO.
+                       02 WRK-PESO-CNPJ1 PIC 9 OCCURS 12 TIMES.
+
+                   01 WRK-PESOS-CNPJ2-GRUPO.
+                       02 FILLER PIC 9 VALUE 6.
+                       02 FILLER PIC 9 VALUE 5.
+                       02 FILLER PIC 9 VALUE 4.
+                       02 FILLER PIC 9 VALUE 3.
+                       02 FILLER PIC 9 VALUE 2.
+                       02 FILLER PIC 9 VALUE 9.
+                       02 FILLER PIC 9 VALUE 8.
+                       02 FILLER PIC 9 VALUE 7.
+                       02 FILLER PIC 9 VALUE 6.
+                       02 FILLER PIC 9 VALUE 5.
+                       02 FILLER PIC 9 VALUE 4.
+                       02 FILLER PIC 9 VALUE 3.
+                       02 FILLER PIC 9 VALUE 2.
+                   01 WRK-PESOS-CNPJ2 REDEFINES WRK-PESOS-CNPJ2-GRUPO.
+                       02 WRK-PESO-CNPJ2 PIC 9 OCCURS 13 TIMES.
+
+                   77 WRK-MODO PIC 9(1).
+                   77 WRK-I PIC 9(2).
+                   77 WRK-SOMA PIC 9(4).
+                   77 WRK-SOMA2 PIC 9(4).
+                   77 WRK-QUOC PIC 9(4).
+                   77 WRK-RESTO PIC 9(2).
+                   77 WRK-RESTO2 PIC 9(2).
+                   77 WRK-DV1 PIC 9.
+                   77 WRK-DV2 PIC 9.
+                   77 WRK-SITUACAO PIC X(1).
+                       88 CPF-VALIDO VALUE "S".
+                       88 CPF-INVALIDO VALUE "N".
+                   77 WRK-CPF-REPETIDO-SW PIC X(1).
+                       88 CPF-REPETIDO VALUE "S".
+                       88 CPF-NAO-REPETIDO VALUE "N".
+                   77 WRK-CNPJ-REPETIDO-SW PIC X(1).
+                       88 CNPJ-REPETIDO VALUE "S".
+                       88 CNPJ-NAO-REPETIDO VALUE "N".
            PROCEDURE DIVISION.
-               DISPLAY "DIGITE SEU CPG SEM CARACTERES ESPECIAIS ".
+               DISPLAY "1-CPF  2-CNPJ ".
+               ACCEPT WRK-MODO.
+
+               IF WRK-MODO = 2
+                   PERFORM 0200-PROCESSAR-CNPJ
+               ELSE
+                   PERFORM 0100-PROCESSAR-CPF
+               END-IF.
+
+               STOP RUN.
+
+           0100-PROCESSAR-CPF.
+               DISPLAY "DIGITE SEU CPF SEM CARACTERES ESPECIAIS ".
                ACCEPT CPF.
-               DISPLAY "SEU CPF EH: " WRK-PRIMEIROS3"."WRK-SEGUNDOS3"." -
-                   WRK-TERCEIROSS3"-"WRK-DIGITOS.
+
+               PERFORM 0110-VALIDAR-CPF.
+
+               DISPLAY "SEU CPF EH: " WRK-PRIMEIROS3"."WRK-SEGUNDOS3
+                   "."WRK-TERCEIROSS3"-"WRK-DIGITOS.
+
+               IF CPF-INVALIDO
+                   DISPLAY "CPF INVALIDO".
+
+           0110-VALIDAR-CPF.
+               PERFORM 0115-VERIFICAR-CPF-REPETIDO.
+
+               IF CPF-REPETIDO
+                   SET CPF-INVALIDO TO TRUE
+               ELSE
+                   MOVE ZEROS TO WRK-SOMA WRK-SOMA2
+
+                   PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 9
+                       COMPUTE WRK-SOMA = WRK-SOMA +
+                           WRK-DIGITO(WRK-I) * (11 - WRK-I)
+                   END-PERFORM
+                   DIVIDE WRK-SOMA BY 11 GIVING WRK-QUOC
+                       REMAINDER WRK-RESTO
+                   COMPUTE WRK-RESTO = WRK-RESTO * 10
+                   DIVIDE WRK-RESTO BY 11 GIVING WRK-QUOC
+                       REMAINDER WRK-RESTO
+                   IF WRK-RESTO > 9
+                       MOVE 0 TO WRK-DV1
+                   ELSE
+                       MOVE WRK-RESTO TO WRK-DV1
+                   END-IF
+
+                   PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 9
+                       COMPUTE WRK-SOMA2 = WRK-SOMA2 +
+                           WRK-DIGITO(WRK-I) * (12 - WRK-I)
+                   END-PERFORM
+                   COMPUTE WRK-SOMA2 = WRK-SOMA2 + (WRK-DV1 * 2)
+                   DIVIDE WRK-SOMA2 BY 11 GIVING WRK-QUOC
+                       REMAINDER WRK-RESTO2
+                   COMPUTE WRK-RESTO2 = WRK-RESTO2 * 10
+                   DIVIDE WRK-RESTO2 BY 11 GIVING WRK-QUOC
+                       REMAINDER WRK-RESTO2
+                   IF WRK-RESTO2 > 9
+                       MOVE 0 TO WRK-DV2
+                   ELSE
+                       MOVE WRK-RESTO2 TO WRK-DV2
+                   END-IF
+
+                   IF WRK-DIGITO(10) = WRK-DV1 AND
+                       WRK-DIGITO(11) = WRK-DV2
+                       SET CPF-VALIDO TO TRUE
+                   ELSE
+                       SET CPF-INVALIDO TO TRUE
+                   END-IF
+               END-IF.
+
+           0115-VERIFICAR-CPF-REPETIDO.
+               SET CPF-REPETIDO TO TRUE.
+               PERFORM VARYING WRK-I FROM 2 BY 1 UNTIL WRK-I > 9
+                   IF WRK-DIGITO(WRK-I) NOT = WRK-DIGITO(1)
+                       SET CPF-NAO-REPETIDO TO TRUE
+                   END-IF
+               END-PERFORM.
+
+           0200-PROCESSAR-CNPJ.
+               DISPLAY "DIGITE SEU CNPJ SEM CARACTERES ESPECIAIS ".
+               ACCEPT CNPJ.
+
+               PERFORM 0210-VALIDAR-CNPJ.
+
+               DISPLAY "SEU CNPJ EH: " WRK-CNPJ-RAIZ2"."WRK-CNPJ-RAIZ3A
+                   "."WRK-CNPJ-RAIZ3B"/"WRK-CNPJ-FILIAL"-"
+                   WRK-CNPJ-DIGITOS.
+
+               IF CPF-INVALIDO
+                   DISPLAY "CNPJ INVALIDO".
+
+           0210-VALIDAR-CNPJ.
+               PERFORM 0215-VERIFICAR-CNPJ-REPETIDO.
+
+               IF CNPJ-REPETIDO
+                   SET CPF-INVALIDO TO TRUE
+               ELSE
+                   MOVE ZEROS TO WRK-SOMA WRK-SOMA2
+
+                   PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 12
+                       COMPUTE WRK-SOMA = WRK-SOMA +
+                           WRK-CNPJ-DIGITO(WRK-I) *
+                               WRK-PESO-CNPJ1(WRK-I)
+                   END-PERFORM
+                   DIVIDE WRK-SOMA BY 11 GIVING WRK-QUOC
+                       REMAINDER WRK-RESTO
+                   IF WRK-RESTO < 2
+                       MOVE 0 TO WRK-DV1
+                   ELSE
+                       COMPUTE WRK-DV1 = 11 - WRK-RESTO
+                   END-IF
+
+                   PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 13
+                       COMPUTE WRK-SOMA2 = WRK-SOMA2 +
+                           WRK-CNPJ-DIGITO(WRK-I) *
+                               WRK-PESO-CNPJ2(WRK-I)
+                   END-PERFORM
+                   DIVIDE WRK-SOMA2 BY 11 GIVING WRK-QUOC
+                       REMAINDER WRK-RESTO2
+                   IF WRK-RESTO2 < 2
+                       MOVE 0 TO WRK-DV2
+                   ELSE
+                       COMPUTE WRK-DV2 = 11 - WRK-RESTO2
+                   END-IF
+
+                   IF WRK-CNPJ-DIGITO(13) = WRK-DV1 AND
+                       WRK-CNPJ-DIGITO(14) = WRK-DV2
+                       SET CPF-VALIDO TO TRUE
+                   ELSE
+                       SET CPF-INVALIDO TO TRUE
+                   END-IF
+               END-IF.
+
+           0215-VERIFICAR-CNPJ-REPETIDO.
+               SET CNPJ-REPETIDO TO TRUE.
+               PERFORM VARYING WRK-I FROM 2 BY 1 UNTIL WRK-I > 12
+                   IF WRK-CNPJ-DIGITO(WRK-I) NOT = WRK-CNPJ-DIGITO(1)
+                       SET CNPJ-NAO-REPETIDO TO TRUE
+                   END-IF
+               END-PERFORM.
 
            END PROGRAM PROJETO-CPF.
