@@ -1,9 +1,9 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROJETO-COMPUTAR-MEDIA.
       *************************************
-      *crie um programa que receba (via console) duas vendas,
-      *calcule e imprima a média aritmética destas vendas formatada
-      *em tela com cifrão, pontos e casas decimais.
+      *crie um programa que receba (via console) varias vendas,
+      *calcule e imprima a media aritmetica (ou ponderada) destas
+      *vendas formatada em tela com cifrão, pontos e casas decimais.
       *************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -11,26 +11,75 @@
                DECIMAL-POINT IS COMMA.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-           77 WS-VENDA01 PIC 9(6)V9(2).
-           77 WS-VENDA02 PIC 9(6)V9(2).
-           77 WS-RESTO PIC $ZZZZZZ9,99.
-           77 WS-MEDIA PIC $ZZZZZZ9,99.
+           77 WS-QTD-VENDAS PIC 9(3).
+           77 WS-ITERATOR PIC 9(3).
+           01 WS-VENDAS.
+               02 WS-VENDA PIC 9(6)V9(2) OCCURS 50 TIMES.
+           01 WS-PESOS.
+               02 WS-PESO PIC 9(3) OCCURS 50 TIMES.
+           77 WS-PONDERADA PIC X(1) VALUE "N".
+               88 MEDIA-PONDERADA VALUE "S".
+               88 MEDIA-SIMPLES VALUE "N".
+           77 WS-SOMA-VENDAS PIC 9(9)V9(2).
+           77 WS-SOMA-PESOS PIC 9(6).
+           77 WS-RESTO PIC ZZZZZZ9,99.
+           77 WS-MEDIA PIC ZZZZZZ9,99.
+           77 WS-MOEDA PIC X(3) VALUE "R$ ".
        PROCEDURE DIVISION.
-           DISPLAY "DIGITE A PRIMEIRA VENDA".
-           ACCEPT WS-VENDA01 FROM CONSOLE.
-           DISPLAY "DIGITE A SEGUNDA VENDA".
-           ACCEPT WS-VENDA02 FROM CONSOLE.
-           DISPLAY "PRIMEIRA VENDA: " WS-VENDA01.
-           DISPLAY "SEGUNDA VENDA: " WS-VENDA02.
-           COMPUTE WS-MEDIA = ( WS-VENDA01 + WS-VENDA02 ) / 2.
-           DISPLAY "A MEDIA DAS VENDAS EH DE " WS-MEDIA.
-
-      *    OUTPUT
-
-           ADD WS-VENDA01 TO WS-VENDA02 GIVING WS-MEDIA.
-           DIVIDE WS-MEDIA BY 2 GIVING WS-MEDIA REMAINDER WS-RESTO.
-           DISPLAY "A MEDIA DAS VENDAS EH DE " WS-MEDIA " E RESTO "
-     -     WS-RESTO.
+
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR VARYING WS-ITERATOR FROM 1 BY 1
+                   UNTIL WS-ITERATOR > WS-QTD-VENDAS.
+           PERFORM 0300-FINALIZAR.
 
            STOP RUN.
+
+       0100-INICIALIZAR.
+           DISPLAY "QUANTAS VENDAS DESEJA INFORMAR (MAX 50)".
+           ACCEPT WS-QTD-VENDAS.
+
+           PERFORM UNTIL WS-QTD-VENDAS NOT > 50
+               DISPLAY "QUANTIDADE INVALIDA - MAXIMO DE 50 VENDAS"
+               DISPLAY "QUANTAS VENDAS DESEJA INFORMAR (MAX 50)"
+               ACCEPT WS-QTD-VENDAS
+           END-PERFORM.
+
+           DISPLAY "DESEJA MEDIA PONDERADA POR PESO (S/N)".
+           ACCEPT WS-PONDERADA.
+
+           DISPLAY "DIGITE O CODIGO DA MOEDA (EX: R$, US$)".
+           ACCEPT WS-MOEDA.
+
+       0200-PROCESSAR.
+           DISPLAY "DIGITE O VALOR DA VENDA " WS-ITERATOR.
+           ACCEPT WS-VENDA(WS-ITERATOR).
+
+           IF MEDIA-PONDERADA
+               DISPLAY "DIGITE O PESO DA VENDA " WS-ITERATOR
+               ACCEPT WS-PESO(WS-ITERATOR)
+           ELSE
+               MOVE 1 TO WS-PESO(WS-ITERATOR)
+           END-IF.
+
+       0300-FINALIZAR.
+           MOVE ZEROS TO WS-SOMA-VENDAS WS-SOMA-PESOS.
+
+           PERFORM VARYING WS-ITERATOR FROM 1 BY 1 UNTIL
+                   WS-ITERATOR > WS-QTD-VENDAS
+               COMPUTE WS-SOMA-VENDAS = WS-SOMA-VENDAS +
+                   (WS-VENDA(WS-ITERATOR) * WS-PESO(WS-ITERATOR))
+               ADD WS-PESO(WS-ITERATOR) TO WS-SOMA-PESOS
+           END-PERFORM.
+
+           IF MEDIA-PONDERADA
+               DIVIDE WS-SOMA-VENDAS BY WS-SOMA-PESOS GIVING WS-MEDIA
+                   REMAINDER WS-RESTO
+               DISPLAY "A MEDIA PONDERADA DAS VENDAS EH DE " WS-MOEDA
+                   " " WS-MEDIA
+           ELSE
+               DIVIDE WS-SOMA-VENDAS BY WS-QTD-VENDAS GIVING WS-MEDIA
+                   REMAINDER WS-RESTO
+               DISPLAY "A MEDIA DAS VENDAS EH DE " WS-MOEDA " " WS-MEDIA
+           END-IF.
        END PROGRAM PROJETO-COMPUTAR-MEDIA.
