@@ -5,14 +5,66 @@
        CONFIGURATION SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT RELATORIO-VENDAS ASSIGN TO WS-NOME-RELVEND
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FS-RELVEND.
+
+               SELECT VENDAS-CLIENTE ASSIGN TO "VENDCLI"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS VDC-CHAVE
+                   FILE STATUS IS WS-FS-VENDCLI.
+
+               SELECT RELATORIO-EXCECOES ASSIGN TO "RELEXVND"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FS-RELEXC.
        DATA DIVISION.
+           FILE SECTION.
+           FD  RELATORIO-VENDAS
+               LABEL RECORD IS STANDARD.
+           01  REL-LINHA PIC 9(6)V99.
+
+           FD  VENDAS-CLIENTE
+               LABEL RECORD IS STANDARD.
+               COPY "VENDCLI-REG.CPY".
+
+           FD  RELATORIO-EXCECOES
+               LABEL RECORD IS STANDARD.
+           01  EXC-LINHA PIC X(80).
+
        WORKING-STORAGE SECTION.
            77 WS-MES PIC 9(2).
            77 WS-VALOR PIC 9(4)V99.
            77 WS-ITERATOR PIC 9(2).
+           77 WS-CLI-CODIGO PIC 9(6).
+           77 WS-FS-VENDCLI PIC X(2) VALUE "00".
            01 WS-VENDAS.
                02 WS-VENDAS-POR-MES PIC 9(6)V99 OCCURS 12 TIMES.
+           01 WS-VENDAS-ANTERIORES.
+               02 WS-VENDAS-ANT-MES PIC 9(6)V99 OCCURS 12 TIMES.
            77 WS-VENDAS-FORMATADAS PIC Z(5)9,99.
+           77 WS-FS-RELVEND PIC X(2) VALUE "00".
+           77 WS-VARIACAO PIC S9(3)V99.
+           77 WS-VARIACAO-FORMATADA PIC +ZZ9,99.
+           77 WS-TOTAL-CONTROLE PIC 9(8)V99.
+           77 WS-TOTAL-ACUMULADO PIC 9(8)V99.
+           77 WS-TOTAL-FORMATADO PIC Z(6)9,99.
+           77 WS-DIFERENCA PIC S9(8)V99.
+           77 WS-DIFERENCA-FORMATADA PIC +ZZZZZZ9,99.
+           77 WS-ANO PIC 9(4).
+           77 WS-ANO-ANTERIOR PIC 9(4).
+           77 WS-NOME-RELVEND PIC X(12).
+           77 WS-FS-RELEXC PIC X(2) VALUE "00".
+           01 WS-CONTAGENS.
+               02 WS-CONT-VENDAS-MES PIC 9(4) OCCURS 12 TIMES
+                   VALUE ZEROS.
+           77 WS-MEDIA-MES PIC 9(6)V99.
+           77 WS-LIMITE-OUTLIER PIC 9(8)V99.
+           77 WS-VALOR-SITUACAO PIC X(1).
+               88 VALOR-VALIDO VALUE "S".
+               88 VALOR-INVALIDO VALUE "N".
        PROCEDURE DIVISION.
 
        0001-PRINCIPAL.
@@ -20,25 +72,170 @@
            PERFORM 0200-PROCESSAR UNTIL WS-MES = 99.
            PERFORM 0300-FINALIZAR.
 
-           STOP RUN.
+           GOBACK.
 
        0100-INICIALIZAR.
-           DISPLAY "DIGITE O MES".
+           OPEN I-O VENDAS-CLIENTE.
+           IF WS-FS-VENDCLI = "35"
+               OPEN OUTPUT VENDAS-CLIENTE
+               CLOSE VENDAS-CLIENTE
+               OPEN I-O VENDAS-CLIENTE
+           END-IF.
+
+           OPEN OUTPUT RELATORIO-EXCECOES.
+
+           DISPLAY "DIGITE O ANO DE APURACAO (EX: 2026)".
+           ACCEPT WS-ANO.
+
+           DISPLAY "DIGITE O MES (1 A 12, 99 PARA TERMINAR)".
            ACCEPT WS-MES.
 
 
        0200-PROCESSAR.
-           DISPLAY "DIGITE O VALOR".
-           ACCEPT WS-VALOR.
+           IF WS-MES NOT = 99 AND (WS-MES < 1 OR WS-MES > 12)
+               DISPLAY "MES INVALIDO - DIGITE DE 1 A 12"
+               DISPLAY "DIGITE O MES (1 A 12, 99 PARA TERMINAR)"
+               ACCEPT WS-MES
+           ELSE
+               DISPLAY "DIGITE O CODIGO DO CLIENTE"
+               ACCEPT WS-CLI-CODIGO
+               DISPLAY "DIGITE O VALOR"
+               ACCEPT WS-VALOR
+               PERFORM 0220-VALIDAR-VALOR
+               IF VALOR-VALIDO
+                   ADD WS-VALOR TO WS-VENDAS-POR-MES(WS-MES)
+                   ADD 1 TO WS-CONT-VENDAS-MES(WS-MES)
+                   PERFORM 0210-REGISTRAR-VENDA-CLIENTE
+               ELSE
+                   PERFORM 0230-GRAVAR-EXCECAO
+               END-IF
+               DISPLAY "DIGITE O MES (1 A 12, 99 PARA TERMINAR)"
+               ACCEPT WS-MES
+           END-IF.
+
+       0220-VALIDAR-VALOR.
+           SET VALOR-VALIDO TO TRUE.
+
+           IF WS-VALOR = ZEROS
+               SET VALOR-INVALIDO TO TRUE
+           ELSE
+               IF WS-CONT-VENDAS-MES(WS-MES) > ZEROS
+                   COMPUTE WS-MEDIA-MES ROUNDED =
+                       WS-VENDAS-POR-MES(WS-MES) /
+                       WS-CONT-VENDAS-MES(WS-MES)
+                   COMPUTE WS-LIMITE-OUTLIER = WS-MEDIA-MES * 5
+                   IF WS-VALOR > WS-LIMITE-OUTLIER
+                       SET VALOR-INVALIDO TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       0230-GRAVAR-EXCECAO.
+           MOVE SPACES TO EXC-LINHA.
+           STRING "MES " WS-MES " CLIENTE " WS-CLI-CODIGO
+               " VALOR REJEITADO " WS-VALOR DELIMITED BY SIZE INTO
+               EXC-LINHA.
+           WRITE EXC-LINHA.
+
+           DISPLAY "VALOR REJEITADO - VENDA SUSPEITA - VER RELATORIO "
+               "DE EXCECOES".
+
+       0210-REGISTRAR-VENDA-CLIENTE.
+           MOVE WS-CLI-CODIGO TO VDC-CODIGO.
+           MOVE WS-ANO TO VDC-ANO.
+           MOVE WS-MES TO VDC-MES.
+
+           READ VENDAS-CLIENTE
+               INVALID KEY
+                   MOVE WS-VALOR TO VDC-VALOR
+                   WRITE VDC-REGISTRO
+               NOT INVALID KEY
+                   ADD WS-VALOR TO VDC-VALOR
+                   REWRITE VDC-REGISTRO
+           END-READ.
 
-           ADD WS-VALOR TO WS-VENDAS-POR-MES(WS-MES).
-           DISPLAY "DIGITE O MES".
-           ACCEPT WS-MES.
        0300-FINALIZAR.
+           CLOSE VENDAS-CLIENTE.
+           CLOSE RELATORIO-EXCECOES.
+
+           PERFORM 0310-LER-ANO-ANTERIOR.
+
+           MOVE SPACES TO WS-NOME-RELVEND.
+           STRING "RELVEND" WS-ANO DELIMITED BY SIZE INTO
+               WS-NOME-RELVEND.
+
+           OPEN OUTPUT RELATORIO-VENDAS.
+
            PERFORM VARYING WS-ITERATOR FROM 1 BY 1 UNTIL
                    WS-ITERATOR > 12
                MOVE WS-VENDAS-POR-MES(WS-ITERATOR) TO
                    WS-VENDAS-FORMATADAS
+               PERFORM 0320-CALCULAR-VARIACAO
                DISPLAY "VENDAS DO MES " WS-ITERATOR " :"
-                   WS-VENDAS-FORMATADAS
+                   WS-VENDAS-FORMATADAS " VARIACAO: "
+                   WS-VARIACAO-FORMATADA "%"
+               MOVE WS-VENDAS-POR-MES(WS-ITERATOR) TO REL-LINHA
+               WRITE REL-LINHA
+           END-PERFORM.
+
+           CLOSE RELATORIO-VENDAS.
+
+           PERFORM 0330-RECONCILIAR-TOTAL.
+
+       0330-RECONCILIAR-TOTAL.
+           MOVE ZEROS TO WS-TOTAL-ACUMULADO.
+           PERFORM VARYING WS-ITERATOR FROM 1 BY 1 UNTIL
+                   WS-ITERATOR > 12
+               ADD WS-VENDAS-POR-MES(WS-ITERATOR) TO WS-TOTAL-ACUMULADO
            END-PERFORM.
+
+           DISPLAY "DIGITE O TOTAL DE CONTROLE DO DIA (CONTADO A PARTE)".
+           ACCEPT WS-TOTAL-CONTROLE.
+
+           COMPUTE WS-DIFERENCA = WS-TOTAL-CONTROLE - WS-TOTAL-ACUMULADO.
+           MOVE WS-TOTAL-ACUMULADO TO WS-TOTAL-FORMATADO.
+           MOVE WS-DIFERENCA TO WS-DIFERENCA-FORMATADA.
+
+           IF WS-DIFERENCA = ZEROS
+               DISPLAY "RECONCILIACAO OK - TOTAL ACUMULADO: "
+                   WS-TOTAL-FORMATADO
+           ELSE
+               DISPLAY "*** DIVERGENCIA NA RECONCILIACAO ***"
+               DISPLAY "TOTAL ACUMULADO: " WS-TOTAL-FORMATADO
+               DISPLAY "DIFERENCA......: " WS-DIFERENCA-FORMATADA
+           END-IF.
+
+       0310-LER-ANO-ANTERIOR.
+           MOVE ZEROS TO WS-VENDAS-ANTERIORES.
+
+           COMPUTE WS-ANO-ANTERIOR = WS-ANO - 1.
+           MOVE SPACES TO WS-NOME-RELVEND.
+           STRING "RELVEND" WS-ANO-ANTERIOR DELIMITED BY SIZE INTO
+               WS-NOME-RELVEND.
+
+           OPEN INPUT RELATORIO-VENDAS.
+           IF WS-FS-RELVEND = "00"
+               PERFORM VARYING WS-ITERATOR FROM 1 BY 1 UNTIL
+                       WS-ITERATOR > 12 OR WS-FS-RELVEND NOT = "00"
+                   READ RELATORIO-VENDAS
+                       AT END
+                           MOVE "10" TO WS-FS-RELVEND
+                   END-READ
+                   IF WS-FS-RELVEND = "00"
+                       MOVE REL-LINHA TO
+                           WS-VENDAS-ANT-MES(WS-ITERATOR)
+                   END-IF
+               END-PERFORM
+               CLOSE RELATORIO-VENDAS
+           END-IF.
+
+       0320-CALCULAR-VARIACAO.
+           IF WS-VENDAS-ANT-MES(WS-ITERATOR) = ZEROS
+               MOVE ZEROS TO WS-VARIACAO
+           ELSE
+               COMPUTE WS-VARIACAO ROUNDED =
+                   ((WS-VENDAS-POR-MES(WS-ITERATOR) -
+                     WS-VENDAS-ANT-MES(WS-ITERATOR)) /
+                    WS-VENDAS-ANT-MES(WS-ITERATOR)) * 100
+           END-IF.
+           MOVE WS-VARIACAO TO WS-VARIACAO-FORMATADA.
