@@ -0,0 +1,9 @@
+      *****************************************
+      * BOOK.COB - CAMPOS DE VENDAS COMPARTILHADOS POR PROG14
+      *****************************************
+           77 WS-VENDAS PIC 9(6)V99 VALUES ZEROS.
+           77 WS-QTD PIC 9(4) VALUES ZEROS.
+           77 WS-ACUM PIC 9(8)V99 VALUES ZEROS.
+           77 WS-MEDIA PIC 9(6)V99 VALUES ZEROS.
+           77 WS-MIN PIC 9(6)V99 VALUES ZEROS.
+           77 WS-MAX PIC 9(6)V99 VALUES ZEROS.
