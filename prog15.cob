@@ -9,16 +9,22 @@
        01 WRK-MESES.
       * VETOR QUE CONTEM 12 ESPACOS
            03 WRK-MES PIC X(9) OCCURS 12 TIMES.
+       01 WRK-DIAS-SEMANA.
+           03 WRK-DIA-SEMANA-NOME PIC X(11) OCCURS 7 TIMES.
        01 WRK-DATA.
            02 WRK-ANOYS PIC 9(4) VALUE ZEROS.
            02 WRK-MESSYS PIC 9(2) VALUE ZEROS.
            02 WRK-DIASYS PIC 9(2) VALUE ZEROS.
+       77 WRK-DIA-SEMANA PIC 9(1) VALUE ZEROS.
        PROCEDURE DIVISION.
            ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+           ACCEPT WRK-DIA-SEMANA FROM DAY-OF-WEEK.
            PERFORM 0400-MONTAMES.
+           PERFORM 0500-MONTADIASEMANA.
       *USANDO O VALOR ARMAZENADO NO VETOR
            DISPLAY "DATA: " WRK-DIASYS " DE " WRK-MES(WRK-MESSYS)
-           " DE " WRK-ANOYS.
+           " DE " WRK-ANOYS " (" WRK-DIA-SEMANA-NOME(WRK-DIA-SEMANA)
+           ")".
            STOP RUN.
       * COLOCANDO VALOR NO VETOR
        0400-MONTAMES.
@@ -35,4 +41,14 @@
            MOVE "NOVEMBRO" TO WRK-MES(11).
            MOVE "DEZEMBRO" TO WRK-MES(12).
 
-       END PROGRAM PROG15.
\ No newline at end of file
+      * COLOCANDO VALOR NO VETOR DE DIAS DA SEMANA (1=SEGUNDA)
+       0500-MONTADIASEMANA.
+           MOVE "SEGUNDA" TO WRK-DIA-SEMANA-NOME(1).
+           MOVE "TERCA" TO WRK-DIA-SEMANA-NOME(2).
+           MOVE "QUARTA" TO WRK-DIA-SEMANA-NOME(3).
+           MOVE "QUINTA" TO WRK-DIA-SEMANA-NOME(4).
+           MOVE "SEXTA" TO WRK-DIA-SEMANA-NOME(5).
+           MOVE "SABADO" TO WRK-DIA-SEMANA-NOME(6).
+           MOVE "DOMINGO" TO WRK-DIA-SEMANA-NOME(7).
+
+       END PROGRAM PROG15.
